@@ -1,18 +1,470 @@
-	IDENTIFICATION DIVISION.
-	AUTHOR. rvsfara.
-	PROGRAM-ID. if-exemplo.
-
-	DATA DIVISION.
-	WORKING-STORAGE SECTION.
-	01 UserInput PIC X(20).
-
-	PROCEDURE DIVISION.
-	DISPLAY "Digite seu nome em caixa alta upper-case: ".
-	ACCEPT UserInput.
-	IF UserInput IS ALPHABETIC-LOWER
-		MOVE FUNCTION UPPER-CASE (UserInput) TO UserInput
-		DISPLAY "Caixa Alta, ", UserInput
-		ELSE DISPLAY "Bem vindo, ", UserInput
-
-	END-IF
-	STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     IF-EXEMPLO.
+000030 AUTHOR.         RVSFARA.
+000040 INSTALLATION.   DATA PROCESSING.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                                *
+000090*    CUSTOMER NAME CASE-CLEANUP.                                *
+000100*                                                                *
+000110*    READS A SEQUENTIAL CUSTOMER-NAMES FILE, ONE NAME PER        *
+000120*    RECORD, AND WRITES AN UPPER-CASED OUTPUT FILE.  A           *
+000130*    CONTROL-BREAK SUMMARY REPORT IS PRODUCED SHOWING HOW MANY   *
+000140*    NAMES WERE NORMALIZED, HOW MANY WERE ALREADY UPPER-CASE,    *
+000150*    AND HOW MANY WERE REJECTED.  REPLACES THE OLDER ONE-NAME-   *
+000160*    AT-A-TIME TERMINAL VERSION OF THIS PROGRAM.                 *
+000170*                                                                *
+000180*    MODIFICATION HISTORY.                                       *
+000190*    2026-08-09  RVS  CONVERTED FROM INTERACTIVE ACCEPT TO       *
+000200*                      BATCH FILE INTAKE.  ADDED THE SHARED      *
+000210*                      CUSTNAME COPYBOOK AND THE SUMMARY REPORT. *
+000220*    2026-08-09  RVS  ADDED REAL EDIT CHECKS (NON-ALPHABETIC,    *
+000230*                      LEADING/TRAILING BLANKS, ALL-BLANK) AND   *
+000240*                      AN EXCEPTION LISTING WITH REASON CODES.   *
+000250*    2026-08-09  RVS  SET A RETURN-CODE FROM THE REJECT COUNT    *
+000260*                      SO THE NIGHT-CYCLE JOB STREAM CAN SKIP    *
+000270*                      THE NUMBERING STEP WHEN CLEANUP IS BAD.   *
+000280*    2026-08-09  RVS  ADDED AN OPTIONAL CUSTOMER-MASTER UPDATE   *
+000290*                      MODE - WHEN THE INDEXED MASTER FILE IS    *
+000300*                      PRESENT, EACH VALID NAME IS REWRITTEN     *
+000310*                      TO THE MATCHING MASTER RECORD BY ID.      *
+000320*    2026-08-09  RVS  NORMALIZE ON ALPHABETIC-UPPER RATHER THAN  *
+000330*                      ALPHABETIC-LOWER SO A MIXED-CASE NAME IS  *
+000340*                      UPPER-CASED INSTEAD OF PASSING THROUGH    *
+000350*                      UNCHANGED.  ADDED FILE STATUS CHECKS FOR  *
+000360*                      EVERY FILE OPENED IN 1000-INITIALIZE AND  *
+000370*                      A HARD RETURN-CODE WHEN CUSTOMER-NAMES-IN *
+000380*                      CANNOT BE OPENED, SO THE NIGHT-CYCLE JOB  *
+000390*                      STREAM CANNOT MISTAKE THAT FOR A CLEAN,   *
+000400*                      ZERO-REJECT RUN.                          *
+000410*    2026-08-09  RVS  MARKED CUSTOMER-MASTER OPTIONAL ON THE     *
+000420*                      SELECT CLAUSE - WITHOUT IT A MISSING      *
+000430*                      CUSTMAST DD COULD FAIL THE OPEN BEFORE    *
+000440*                      THE FILE STATUS CHECK EVER RAN, DEFEATING *
+000450*                      THE NAME-CLEANUP-ONLY FALLBACK THE JCL    *
+000460*                      COMMENT AND STATUS DOC BOTH PROMISE.      *
+000470*                      ALSO WIDENED CE-REASON-TEXT (CUSTREJ.CPY) *
+000480*                      TO X(36) - THE MASTER-ID-NOT-FOUND REASON *
+000490*                      TEXT WAS BEING TRUNCATED BY ONE BYTE.     *
+000500*    2026-08-09  RVS  CAPTURE THE STEP START TIME AND STAMP IT   *
+000510*                      ON THE SUMMARY REPORT SO RUNSUM CAN       *
+000520*                      COMPUTE AND PRINT NIGHT-CYCLE ELAPSED     *
+000530*                      TIME INSTEAD OF JUST THE RUN DATE.        *
+000540*****************************************************************
+000550 ENVIRONMENT DIVISION.
+000560 CONFIGURATION SECTION.
+000570 SOURCE-COMPUTER.   IBM.
+000580 OBJECT-COMPUTER.   IBM.
+000590 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000610     SELECT CUSTOMER-NAMES-IN ASSIGN TO CUSTIN
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-CUSTIN-STATUS.
+000640     SELECT CUSTOMER-NAMES-OUT ASSIGN TO CUSTOUT
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-CUSTOUT-STATUS.
+000670     SELECT SUMMARY-RPT ASSIGN TO SUMMRPT
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-SUMMRPT-STATUS.
+000700     SELECT EXCEPTION-LISTING ASSIGN TO CUSTEXC
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-CUSTEXC-STATUS.
+000730     SELECT OPTIONAL CUSTOMER-MASTER ASSIGN TO CUSTMAST
+000740         ORGANIZATION IS INDEXED
+000750         ACCESS MODE IS DYNAMIC
+000760         RECORD KEY IS CM-CUSTOMER-ID
+000770         FILE STATUS IS WS-CUSTMAST-STATUS.
+000780
+000790 DATA DIVISION.
+000800 FILE SECTION.
+000810 FD  CUSTOMER-NAMES-IN
+000820     RECORDING MODE IS F.
+000830     COPY CUSTNAME REPLACING ==CN-RECORD== BY ==CNI-RECORD==
+000840         ==CN-CUSTOMER-ID== BY ==CNI-CUSTOMER-ID==
+000850         ==CN-CUSTOMER-NAME== BY ==CNI-CUSTOMER-NAME==.
+000860
+000870 FD  CUSTOMER-NAMES-OUT
+000880     RECORDING MODE IS F.
+000890     COPY CUSTNAME REPLACING ==CN-RECORD== BY ==CNO-RECORD==
+000900         ==CN-CUSTOMER-ID== BY ==CNO-CUSTOMER-ID==
+000910         ==CN-CUSTOMER-NAME== BY ==CNO-CUSTOMER-NAME==.
+000920
+000930 FD  SUMMARY-RPT
+000940     RECORDING MODE IS F.
+000950 01  SUMMARY-LINE                    PIC X(80).
+000960
+000970 FD  EXCEPTION-LISTING
+000980     RECORDING MODE IS F.
+000990     COPY CUSTREJ.
+001000
+001010 FD  CUSTOMER-MASTER.
+001020     COPY CUSTNAME REPLACING
+001030         ==CN-RECORD== BY ==CM-RECORD==
+001040         ==CN-CUSTOMER-ID== BY ==CM-CUSTOMER-ID==
+001050         ==CN-CUSTOMER-NAME== BY ==CM-CUSTOMER-NAME==.
+001060
+001070 WORKING-STORAGE SECTION.
+001080*****************************************************************
+001090*    FILE STATUS AND END-OF-FILE SWITCHES                       *
+001100*****************************************************************
+001110 77  WS-CUSTIN-STATUS                PIC X(02).
+001120 77  WS-CUSTOUT-STATUS               PIC X(02).
+001130 77  WS-SUMMRPT-STATUS               PIC X(02).
+001140 77  WS-CUSTEXC-STATUS               PIC X(02).
+001150 77  WS-CUSTMAST-STATUS              PIC X(02).
+001160 77  WS-EOF-SWITCH                   PIC X(01)   VALUE "N".
+001170     88  END-OF-INPUT                            VALUE "Y".
+001180 77  WS-OPEN-FAILURE-SWITCH          PIC X(01)   VALUE "N".
+001190     88  OPEN-FAILURE-OCCURRED                   VALUE "Y".
+001200 77  WS-MASTER-MODE-SWITCH           PIC X(01)   VALUE "N".
+001210     88  MASTER-MODE-ACTIVE                      VALUE "Y".
+001220 77  WS-VALID-SWITCH                 PIC X(01)   VALUE "Y".
+001230     88  NAME-IS-VALID                           VALUE "Y".
+001240     88  NAME-IS-INVALID                          VALUE "N".
+001250 77  WS-BLANK-GAP-COUNT              PIC 9(03)   COMP   VALUE ZERO.
+001260 77  WS-NAME-LENGTH                  PIC 9(03)   COMP   VALUE ZERO.
+001270
+001280*****************************************************************
+001290*    CONTROL-BREAK COUNTERS                                      *
+001300*****************************************************************
+001310 77  WS-COUNT-NORMALIZED             PIC 9(07)   COMP   VALUE ZERO.
+001320 77  WS-COUNT-ALREADY-UPPER          PIC 9(07)   COMP   VALUE ZERO.
+001330 77  WS-COUNT-REJECTED               PIC 9(07)   COMP   VALUE ZERO.
+001340 77  WS-COUNT-TOTAL                  PIC 9(07)   COMP   VALUE ZERO.
+001350 77  WS-REJECT-THRESHOLD             PIC 9(07)   COMP   VALUE 5.
+001360 77  WS-COUNT-MASTER-UPDATED         PIC 9(07)   COMP   VALUE ZERO.
+001370 77  WS-COUNT-MASTER-NOTFOUND        PIC 9(07)   COMP   VALUE ZERO.
+001380
+001390*****************************************************************
+001400*    STEP START TIME, CAPTURED AT INITIALIZATION AND STAMPED ON  *
+001410*    THE SUMMARY REPORT SO RUNSUM CAN COMPUTE NIGHT-CYCLE        *
+001420*    ELAPSED TIME WITHOUT NEEDING SMF/ACCOUNTING DATA.           *
+001430*****************************************************************
+001440 77  WS-STEP-START-TIME             PIC X(08).
+001450
+001460*****************************************************************
+001470*    CURRENT NAME BEING EDITED                                   *
+001480*****************************************************************
+001490 01  WS-CURRENT-NAME                 PIC X(30).
+001500
+001510*****************************************************************
+001520*    VALIDATION REASON, SET WHEN NAME-IS-INVALID                 *
+001530*****************************************************************
+001540 01  WS-REASON-CODE                  PIC X(02).
+001550 01  WS-REASON-TEXT                  PIC X(35).
+001560
+001570*****************************************************************
+001580*    SUMMARY REPORT LINES                                        *
+001590*****************************************************************
+001600 01  WS-REPORT-LINE.
+001610     05  FILLER                      PIC X(30)   VALUE SPACES.
+001620     05  WS-RPT-LABEL                PIC X(25).
+001630     05  WS-RPT-COUNT                PIC ZZZ,ZZ9.
+001640     05  FILLER                      PIC X(20)   VALUE SPACES.
+001650 01  WS-TIME-REPORT-LINE.
+001660     05  FILLER                      PIC X(30)   VALUE SPACES.
+001670     05  WS-TRPT-LABEL               PIC X(25).
+001680     05  WS-TRPT-TIME                PIC X(08).
+001690     05  FILLER                      PIC X(17)   VALUE SPACES.
+001700
+001710 PROCEDURE DIVISION.
+001720*****************************************************************
+001730*    0000-MAINLINE                                               *
+001740*****************************************************************
+001750 0000-MAINLINE.
+001760     PERFORM 1000-INITIALIZE
+001770         THRU 1000-EXIT.
+001780     PERFORM 2000-PROCESS-RECORD
+001790         THRU 2000-EXIT
+001800         UNTIL END-OF-INPUT.
+001810     PERFORM 8000-FINALIZE
+001820         THRU 8000-EXIT.
+001830     STOP RUN.
+001840
+001850*****************************************************************
+001860*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ             *
+001870*****************************************************************
+001880 1000-INITIALIZE.
+001890     ACCEPT WS-STEP-START-TIME FROM TIME.
+001900     OPEN INPUT  CUSTOMER-NAMES-IN
+001910          OUTPUT CUSTOMER-NAMES-OUT
+001920          OUTPUT EXCEPTION-LISTING
+001930          OUTPUT SUMMARY-RPT.
+001940     IF WS-CUSTIN-STATUS NOT = "00"
+001950         DISPLAY "IF-EXEMPLO: UNABLE TO OPEN CUSTOMER-NAMES-IN, "
+001960             "STATUS = " WS-CUSTIN-STATUS
+001970         MOVE "Y" TO WS-EOF-SWITCH
+001980         SET OPEN-FAILURE-OCCURRED TO TRUE
+001990         GO TO 1000-EXIT
+002000     END-IF.
+002010     IF WS-CUSTOUT-STATUS NOT = "00"
+002020         DISPLAY "IF-EXEMPLO: UNABLE TO OPEN CUSTOMER-NAMES-OUT, "
+002030             "STATUS = " WS-CUSTOUT-STATUS
+002040         MOVE "Y" TO WS-EOF-SWITCH
+002050         SET OPEN-FAILURE-OCCURRED TO TRUE
+002060         GO TO 1000-EXIT
+002070     END-IF.
+002080     IF WS-CUSTEXC-STATUS NOT = "00"
+002090         DISPLAY "IF-EXEMPLO: UNABLE TO OPEN EXCEPTION-LISTING, "
+002100             "STATUS = " WS-CUSTEXC-STATUS
+002110         MOVE "Y" TO WS-EOF-SWITCH
+002120         SET OPEN-FAILURE-OCCURRED TO TRUE
+002130         GO TO 1000-EXIT
+002140     END-IF.
+002150     IF WS-SUMMRPT-STATUS NOT = "00"
+002160         DISPLAY "IF-EXEMPLO: UNABLE TO OPEN SUMMARY-RPT, "
+002170             "STATUS = " WS-SUMMRPT-STATUS
+002180         MOVE "Y" TO WS-EOF-SWITCH
+002190         SET OPEN-FAILURE-OCCURRED TO TRUE
+002200         GO TO 1000-EXIT
+002210     END-IF.
+002220     OPEN I-O CUSTOMER-MASTER.
+002230     IF WS-CUSTMAST-STATUS = "00"
+002240         SET MASTER-MODE-ACTIVE TO TRUE
+002250         DISPLAY "IF-EXEMPLO: CUSTOMER-MASTER IS PRESENT, "
+002260             "RUNNING WITH MASTER FILE UPDATE."
+002270     ELSE
+002280         DISPLAY "IF-EXEMPLO: CUSTOMER-MASTER NOT AVAILABLE, "
+002290             "STATUS = " WS-CUSTMAST-STATUS
+002300             ", RUNNING NAME CLEANUP ONLY."
+002310     END-IF.
+002320     PERFORM 2100-READ-CUSTOMER-NAME
+002330         THRU 2100-EXIT.
+002340 1000-EXIT.
+002350     EXIT.
+002360
+002370*****************************************************************
+002380*    2000-PROCESS-RECORD - EDIT ONE NAME AND WRITE IT OUT        *
+002390*****************************************************************
+002400 2000-PROCESS-RECORD.
+002410     ADD 1 TO WS-COUNT-TOTAL.
+002420     MOVE CNI-CUSTOMER-NAME TO WS-CURRENT-NAME.
+002430     PERFORM 2050-VALIDATE-NAME
+002440         THRU 2050-EXIT.
+002450     IF NAME-IS-INVALID
+002460         ADD 1 TO WS-COUNT-REJECTED
+002470         PERFORM 2200-WRITE-EXCEPTION
+002480             THRU 2200-EXIT
+002490     ELSE
+002500         IF WS-CURRENT-NAME IS ALPHABETIC-UPPER
+002510             ADD 1 TO WS-COUNT-ALREADY-UPPER
+002520         ELSE
+002530             MOVE FUNCTION UPPER-CASE (WS-CURRENT-NAME)
+002540                 TO WS-CURRENT-NAME
+002550             ADD 1 TO WS-COUNT-NORMALIZED
+002560         END-IF
+002570         MOVE SPACES TO CNO-RECORD
+002580         MOVE CNI-CUSTOMER-ID TO CNO-CUSTOMER-ID
+002590         MOVE WS-CURRENT-NAME TO CNO-CUSTOMER-NAME
+002600         WRITE CNO-RECORD
+002610         IF MASTER-MODE-ACTIVE
+002620             PERFORM 2400-UPDATE-CUSTOMER-MASTER
+002630                 THRU 2400-EXIT
+002640         END-IF
+002650     END-IF.
+002660     PERFORM 2100-READ-CUSTOMER-NAME
+002670         THRU 2100-EXIT.
+002680 2000-EXIT.
+002690     EXIT.
+002700
+002710*****************************************************************
+002720*    2050-VALIDATE-NAME - FLAG ALL-BLANK, LEADING BLANKS,        *
+002730*    EMBEDDED/TRAILING BLANK GAPS, AND NON-ALPHABETIC DATA       *
+002740*    (MIXED-CASE NAMES ARE NOT A DEFECT - THEY ARE NORMALIZED    *
+002750*    TO UPPER-CASE BY 2000-PROCESS-RECORD LIKE ANY OTHER NAME    *
+002760*    THAT IS NOT ALREADY ALPHABETIC-UPPER)                       *
+002770*****************************************************************
+002780 2050-VALIDATE-NAME.
+002790     SET NAME-IS-VALID TO TRUE.
+002800     MOVE SPACES TO WS-REASON-CODE.
+002810     MOVE SPACES TO WS-REASON-TEXT.
+002820     MOVE ZERO TO WS-BLANK-GAP-COUNT.
+002830     IF WS-CURRENT-NAME = SPACES
+002840         SET NAME-IS-INVALID TO TRUE
+002850         MOVE "01" TO WS-REASON-CODE
+002860         MOVE "ALL-BLANK INPUT" TO WS-REASON-TEXT
+002870     ELSE
+002880         IF WS-CURRENT-NAME(1:1) = SPACE
+002890             SET NAME-IS-INVALID TO TRUE
+002900             MOVE "02" TO WS-REASON-CODE
+002910             MOVE "LEADING BLANKS PRESENT" TO WS-REASON-TEXT
+002920         ELSE
+002930             PERFORM 2055-FIND-NAME-LENGTH
+002940                 THRU 2055-EXIT
+002950             INSPECT WS-CURRENT-NAME(1:WS-NAME-LENGTH) TALLYING
+002960                 WS-BLANK-GAP-COUNT FOR ALL "  "
+002970             IF WS-BLANK-GAP-COUNT > 0
+002980                 SET NAME-IS-INVALID TO TRUE
+002990                 MOVE "03" TO WS-REASON-CODE
+003000                 MOVE "EMBEDDED BLANK GAP IN NAME"
+003010                     TO WS-REASON-TEXT
+003020             ELSE
+003030                 IF WS-CURRENT-NAME NOT ALPHABETIC
+003040                     SET NAME-IS-INVALID TO TRUE
+003050                     MOVE "04" TO WS-REASON-CODE
+003060                     MOVE "NON-ALPHABETIC CHARACTERS PRESENT"
+003070                         TO WS-REASON-TEXT
+003080                 END-IF
+003090             END-IF
+003100         END-IF
+003110     END-IF.
+003120 2050-EXIT.
+003130     EXIT.
+003140
+003150*****************************************************************
+003160*    2055-FIND-NAME-LENGTH - FIND THE LENGTH OF THE POPULATED    *
+003170*    PORTION OF WS-CURRENT-NAME, SO VALIDATION CHECKS LIKE THE   *
+003180*    EMBEDDED-BLANK-GAP SCAN DO NOT MISTAKE ORDINARY TRAILING    *
+003190*    PAD SPACES FOR A DATA DEFECT                                *
+003200*****************************************************************
+003210 2055-FIND-NAME-LENGTH.
+003220     MOVE 30 TO WS-NAME-LENGTH.
+003230     PERFORM 2056-TRIM-TRAILING-BLANK
+003240         THRU 2056-EXIT
+003250         UNTIL WS-NAME-LENGTH = 0
+003260             OR WS-CURRENT-NAME(WS-NAME-LENGTH:1) NOT = SPACE.
+003270 2055-EXIT.
+003280     EXIT.
+003290
+003300*****************************************************************
+003310*    2056-TRIM-TRAILING-BLANK - BACK THE LENGTH POINTER OFF ONE  *
+003320*    TRAILING PAD CHARACTER                                      *
+003330*****************************************************************
+003340 2056-TRIM-TRAILING-BLANK.
+003350     SUBTRACT 1 FROM WS-NAME-LENGTH.
+003360 2056-EXIT.
+003370     EXIT.
+003380
+003390*****************************************************************
+003400*    2100-READ-CUSTOMER-NAME - READ WITH AT END HANDLING         *
+003410*****************************************************************
+003420 2100-READ-CUSTOMER-NAME.
+003430     READ CUSTOMER-NAMES-IN
+003440         AT END
+003450             MOVE "Y" TO WS-EOF-SWITCH
+003460     END-READ.
+003470 2100-EXIT.
+003480     EXIT.
+003490
+003500*****************************************************************
+003510*    2200-WRITE-EXCEPTION - LOG A REJECTED NAME WITH ITS REASON  *
+003520*****************************************************************
+003530 2200-WRITE-EXCEPTION.
+003540     MOVE SPACES TO CE-EXCEPTION-RECORD.
+003550     MOVE CNI-CUSTOMER-ID TO CE-CUSTOMER-ID.
+003560     MOVE WS-CURRENT-NAME TO CE-CUSTOMER-NAME.
+003570     MOVE WS-REASON-CODE TO CE-REASON-CODE.
+003580     MOVE WS-REASON-TEXT TO CE-REASON-TEXT.
+003590     WRITE CE-EXCEPTION-RECORD.
+003600 2200-EXIT.
+003610     EXIT.
+003620
+003630*****************************************************************
+003640*    2400-UPDATE-CUSTOMER-MASTER - REWRITE THE MATCHING MASTER   *
+003650*    RECORD WITH THE CLEANED-UP NAME.  A CUSTOMER ID NOT ON THE  *
+003660*    MASTER IS LOGGED TO THE EXCEPTION LISTING BUT DOES NOT      *
+003670*    COUNT AS A REJECTED NAME - THE NAME ITSELF WAS VALID.       *
+003680*****************************************************************
+003690 2400-UPDATE-CUSTOMER-MASTER.
+003700     MOVE CNI-CUSTOMER-ID TO CM-CUSTOMER-ID.
+003710     READ CUSTOMER-MASTER
+003720         INVALID KEY
+003730             ADD 1 TO WS-COUNT-MASTER-NOTFOUND
+003740             MOVE SPACES TO CE-EXCEPTION-RECORD
+003750             MOVE CNI-CUSTOMER-ID TO CE-CUSTOMER-ID
+003760             MOVE WS-CURRENT-NAME TO CE-CUSTOMER-NAME
+003770             MOVE "05" TO CE-REASON-CODE
+003780             MOVE "CUSTOMER ID NOT FOUND IN MASTER FILE"
+003790                 TO CE-REASON-TEXT
+003800             WRITE CE-EXCEPTION-RECORD
+003810             END-WRITE
+003820         NOT INVALID KEY
+003830             MOVE WS-CURRENT-NAME TO CM-CUSTOMER-NAME
+003840             REWRITE CM-RECORD
+003850             ADD 1 TO WS-COUNT-MASTER-UPDATED
+003860     END-READ.
+003870 2400-EXIT.
+003880     EXIT.
+003890
+003900*****************************************************************
+003910*    8000-FINALIZE - WRITE THE SUMMARY REPORT AND CLOSE FILES    *
+003920*****************************************************************
+003930 8000-FINALIZE.
+003940     MOVE SPACES TO SUMMARY-LINE.
+003950     MOVE "CUSTOMER NAME CLEANUP SUMMARY" TO SUMMARY-LINE.
+003960     WRITE SUMMARY-LINE.
+003970     MOVE SPACES TO SUMMARY-LINE.
+003980     WRITE SUMMARY-LINE.
+003990
+004000     MOVE SPACES TO WS-TIME-REPORT-LINE.
+004010     MOVE "STEP10 START TIME....." TO WS-TRPT-LABEL.
+004020     MOVE WS-STEP-START-TIME TO WS-TRPT-TIME.
+004030     WRITE SUMMARY-LINE FROM WS-TIME-REPORT-LINE.
+004040     MOVE SPACES TO SUMMARY-LINE.
+004050     WRITE SUMMARY-LINE.
+004060
+004070     MOVE SPACES TO WS-REPORT-LINE.
+004080     MOVE "RECORDS READ.........." TO WS-RPT-LABEL.
+004090     MOVE WS-COUNT-TOTAL TO WS-RPT-COUNT.
+004100     WRITE SUMMARY-LINE FROM WS-REPORT-LINE.
+004110
+004120     MOVE SPACES TO WS-REPORT-LINE.
+004130     MOVE "NAMES NORMALIZED......" TO WS-RPT-LABEL.
+004140     MOVE WS-COUNT-NORMALIZED TO WS-RPT-COUNT.
+004150     WRITE SUMMARY-LINE FROM WS-REPORT-LINE.
+004160
+004170     MOVE SPACES TO WS-REPORT-LINE.
+004180     MOVE "ALREADY UPPER-CASE...." TO WS-RPT-LABEL.
+004190     MOVE WS-COUNT-ALREADY-UPPER TO WS-RPT-COUNT.
+004200     WRITE SUMMARY-LINE FROM WS-REPORT-LINE.
+004210
+004220     MOVE SPACES TO WS-REPORT-LINE.
+004230     MOVE "RECORDS REJECTED......" TO WS-RPT-LABEL.
+004240     MOVE WS-COUNT-REJECTED TO WS-RPT-COUNT.
+004250     WRITE SUMMARY-LINE FROM WS-REPORT-LINE.
+004260
+004270     IF MASTER-MODE-ACTIVE
+004280         MOVE SPACES TO WS-REPORT-LINE
+004290         MOVE "MASTER RECORDS UPDATED" TO WS-RPT-LABEL
+004300         MOVE WS-COUNT-MASTER-UPDATED TO WS-RPT-COUNT
+004310         WRITE SUMMARY-LINE FROM WS-REPORT-LINE
+004320
+004330         MOVE SPACES TO WS-REPORT-LINE
+004340         MOVE "MASTER ID NOT FOUND..." TO WS-RPT-LABEL
+004350         MOVE WS-COUNT-MASTER-NOTFOUND TO WS-RPT-COUNT
+004360         WRITE SUMMARY-LINE FROM WS-REPORT-LINE
+004370     END-IF.
+004380
+004390     PERFORM 8500-SET-RETURN-CODE THRU 8500-EXIT.
+004400
+004410     CLOSE CUSTOMER-NAMES-IN
+004420           CUSTOMER-NAMES-OUT
+004430           EXCEPTION-LISTING
+004440           SUMMARY-RPT.
+004450     IF MASTER-MODE-ACTIVE
+004460         CLOSE CUSTOMER-MASTER
+004470     END-IF.
+004480 8000-EXIT.
+004490     EXIT.
+004500
+004510*****************************************************************
+004520*    8500-SET-RETURN-CODE - POST A CONDITION CODE SO A          *
+004530*    CALLING JOB STEP CAN TEST THE OUTCOME OF THIS RUN           *
+004540*****************************************************************
+004550 8500-SET-RETURN-CODE.
+004560     IF OPEN-FAILURE-OCCURRED
+004570         MOVE 8 TO RETURN-CODE
+004580     ELSE
+004590         IF WS-COUNT-REJECTED = ZERO
+004600             MOVE 0 TO RETURN-CODE
+004610         ELSE
+004620             IF WS-COUNT-REJECTED NOT > WS-REJECT-THRESHOLD
+004630                 MOVE 4 TO RETURN-CODE
+004640             ELSE
+004650                 MOVE 8 TO RETURN-CODE
+004660             END-IF
+004670         END-IF
+004680     END-IF.
+004690 8500-EXIT.
+004700     EXIT.
