@@ -1,23 +1,411 @@
-	IDENTIFICATION DIVISION.
-	AUTHOR. rvsfara.
-	PROGRAM-ID. Increment.
-      * programa pega um valor e incrementa
-      * exibe os valores.
-	DATA DIVISION.
-	WORKING-STORAGE SECTION.
-	01 A PIC 99(9).
-	01 I PIC 99(9).
-	01 X PIC Z(9)9.
-
-	PROCEDURE DIVISION.
-	DISPLAY "Este Ã© um exemplo de incremento.".
-	DISPLAY "-----------------------------------".
-	DISPLAY "Entre com um valor:".
-	ACCEPT A.
-	MOVE 0 TO I.
-	PERFORM UNTIL I GREATER THAN A
-		COMPUTE X = I + 1
-		DISPLAY X
-		ADD 1 TO I
-	END-PERFORM.
-	STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     INCREMENT.
+000030 AUTHOR.         RVSFARA.
+000040 INSTALLATION.   DATA PROCESSING.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                                *
+000090*    TICKET/DOCUMENT-NUMBER ISSUER.                             *
+000100*                                                                *
+000110*    ISSUES THE NEXT BLOCK OF SEQUENTIAL TICKET NUMBERS AFTER    *
+000120*    THE HIGH-WATER MARK HELD IN THE TICKET-CONTROL FILE.  EACH  *
+000130*    NUMBER ISSUED IS LOGGED WITH DATE AND TIME TO THE TICKET-    *
+000140*    AUDIT FILE, AND THE CONTROL FILE IS REWRITTEN WITH THE NEW  *
+000150*    HIGH-WATER MARK BEFORE THE RUN ENDS, SO NUMBERS ARE NEVER   *
+000160*    REPEATED ACROSS RUNS.  REPLACES THE OLDER DEMONSTRATION      *
+000170*    VERSION THAT SIMPLY DISPLAYED 1 THROUGH A EVERY TIME.       *
+000180*                                                                *
+000190*    MODIFICATION HISTORY.                                       *
+000200*    2026-08-09  RVS  CONVERTED FROM A ONE-SHOT DISPLAY LOOP TO  *
+000210*                      A PERSISTENT NUMBER ISSUER WITH A CONTROL *
+000220*                      FILE AND AN AUDIT TRAIL.                  *
+000230*    2026-08-09  RVS  ADDED CHECKPOINT/RESTART RECOVERY SO AN    *
+000240*                      INTERRUPTED RUN RESUMES FROM THE LAST     *
+000250*                      CHECKPOINTED NUMBER INSTEAD OF I = 0.     *
+000260*    2026-08-09  RVS  REPLACED THE PER-NUMBER DISPLAY WITH A     *
+000270*                      PRINTED TOTALS/STATISTICS TRAILER.        *
+000280*    2026-08-09  RVS  A RESTART WAS STILL ABLE TO RE-ISSUE AND   *
+000290*                      RE-AUDIT NUMBERS WRITTEN TO TICKET-AUDIT  *
+000300*                      BETWEEN THE LAST CHECKPOINT AND A CRASH,  *
+000310*                      SINCE THE CONTROL RECORD ONLY MOVES EVERY *
+000320*                      WS-CHECKPOINT-INTERVAL NUMBERS.  ADDED    *
+000330*                      1600-RECOVER-AUDIT-HIGH-WATER, WHICH ON A *
+000340*                      RESUMED RUN SCANS TICKET-AUDIT FOR ANY    *
+000350*                      NUMBER PAST THE CHECKPOINTED HIGH-WATER   *
+000360*                      MARK AND FAST-FORWARDS TO IT BEFORE       *
+000370*                      ISSUING ANYTHING ELSE, SO THE CHECKPOINT  *
+000380*                      INTERVAL CAN STAY AT 10 WITHOUT RISKING A *
+000390*                      REPLAY.                                  *
+000400*****************************************************************
+000410 ENVIRONMENT DIVISION.
+000420 CONFIGURATION SECTION.
+000430 SOURCE-COMPUTER.   IBM.
+000440 OBJECT-COMPUTER.   IBM.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT TICKET-CONTROL ASSIGN TO TKTCTL
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-TKTCTL-STATUS.
+000500     SELECT TICKET-AUDIT ASSIGN TO TKTAUD
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS WS-TKTAUD-STATUS.
+000530     SELECT TICKET-RPT ASSIGN TO TKTRPT
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS WS-TKTRPT-STATUS.
+
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  TICKET-CONTROL
+000590     RECORDING MODE IS F.
+000600     COPY TKTCTL.
+
+000610 FD  TICKET-AUDIT
+000620     RECORDING MODE IS F.
+000630     COPY TKTAUD.
+
+000640 FD  TICKET-RPT
+000650     RECORDING MODE IS F.
+000660 01  TICKET-RPT-LINE                 PIC X(80).
+
+000670 WORKING-STORAGE SECTION.
+000680*****************************************************************
+000690*    FILE STATUS SWITCHES                                        *
+000700*****************************************************************
+000710 77  WS-TKTCTL-STATUS                PIC X(02).
+000720 77  WS-TKTAUD-STATUS                PIC X(02).
+000730 77  WS-TKTRPT-STATUS                PIC X(02).
+
+000740*****************************************************************
+000750*    RUN COUNTERS                                                *
+000760*    WS-BLOCK-SIZE     - HOW MANY NEW NUMBERS WERE REQUESTED     *
+000770*    WS-TARGET-NUMBER  - ISSUE UP THROUGH THIS NUMBER THIS RUN   *
+000780*    WS-LOOP-COUNTER   - HOW MANY ISSUED SO FAR THIS INVOCATION  *
+000790*    WS-TICKET-NUMBER  - THE NUMBER CURRENTLY BEING ISSUED       *
+000800*    WS-STARTING-NUMBER - THE FIRST NUMBER ISSUED THIS RUN, FOR  *
+000810*                          THE TOTALS TRAILER                    *
+000820*****************************************************************
+000830 77  WS-BLOCK-SIZE-DISP              PIC 9(09)   VALUE ZERO.
+000840 77  WS-BLOCK-SIZE                   PIC S9(09)  COMP-3 VALUE ZERO.
+000850 77  WS-TARGET-NUMBER                PIC S9(09)  COMP-3 VALUE ZERO.
+000860 77  WS-LOOP-COUNTER                 PIC S9(09)  COMP-3 VALUE ZERO.
+000870 77  WS-TICKET-NUMBER                PIC S9(09)  COMP-3 VALUE ZERO.
+000880 77  WS-STARTING-NUMBER              PIC S9(09)  COMP-3 VALUE ZERO.
+
+000890*****************************************************************
+000900*   TOTALS-TRAILER REPORT LINE WORK AREA                        *
+000910*****************************************************************
+000920 01  WS-REPORT-LINE.
+000930     05  FILLER                      PIC X(02).
+000940     05  WS-RPT-LABEL                PIC X(25).
+000950     05  WS-RPT-VALUE                PIC Z(9)9.
+000960     05  FILLER                      PIC X(43).
+
+000970*****************************************************************
+000980*    MAXIMUM TICKET NUMBER THE CONTROL AND AUDIT RECORDS CAN     *
+000990*    HOLD.  A REQUESTED RANGE THAT WOULD GO BEYOND THIS IS       *
+001000*    REJECTED RATHER THAN ALLOWED TO WRAP SILENTLY.              *
+001010*****************************************************************
+001020 77  WS-MAX-TICKET-NUMBER            PIC S9(09)  COMP-3
+001030                                      VALUE 999999999.
+
+001040*****************************************************************
+001050*    CHECKPOINT CONTROL - THE CONTROL RECORD IS REWRITTEN        *
+001060*    EVERY WS-CHECKPOINT-INTERVAL NUMBERS ISSUED SO A RESTART    *
+001070*    NEVER HAS TO REPLAY MORE THAN ONE INTERVAL'S WORTH OF WORK  *
+001080*****************************************************************
+001090 77  WS-CHECKPOINT-INTERVAL          PIC S9(05)  COMP-3 VALUE 10.
+001100 77  WS-CHECKPOINT-QUOTIENT          PIC S9(09)  COMP-3 VALUE ZERO.
+001110 77  WS-CHECKPOINT-REMAINDER         PIC S9(05)  COMP-3 VALUE ZERO.
+
+001120*****************************************************************
+001130*    CURRENT DATE AND TIME, FOR THE AUDIT TRAIL                  *
+001140*****************************************************************
+001150 77  WS-CURRENT-DATE                 PIC X(08).
+001160 77  WS-CURRENT-TIME                 PIC X(08).
+
+001170*****************************************************************
+001180*    SAVE AREA FOR THE CONTROL RECORD'S FIELDS, USED BY          *
+001190*    1500-REWRITE-CONTROL TO CARRY THE IN-FLIGHT VALUES ACROSS   *
+001200*    THE CLOSE/RE-OPEN/RE-READ THAT A SEQUENTIAL REWRITE NEEDS   *
+001210*****************************************************************
+001220 01  WS-SAVE-CONTROL-RECORD.
+001230     05  WS-SAVE-LAST-ISSUED         PIC S9(09)  COMP-3.
+001240     05  WS-SAVE-RUN-STATUS          PIC X(01).
+001250     05  WS-SAVE-CHECKPOINT-TARGET   PIC S9(09)  COMP-3.
+001260     05  WS-SAVE-LAST-RUN-DATE       PIC X(08).
+001270     05  WS-SAVE-LAST-RUN-TIME       PIC X(08).
+
+001280*****************************************************************
+001290*    RESTART RECOVERY - USED BY 1600-RECOVER-AUDIT-HIGH-WATER TO *
+001300*    FAST-FORWARD PAST ANY NUMBER ALREADY WRITTEN TO TICKET-     *
+001310*    AUDIT SINCE THE LAST CHECKPOINT                              *
+001320*****************************************************************
+001330 77  WS-RECOVERED-HIGH-NUMBER        PIC S9(09)  COMP-3 VALUE ZERO.
+001340 77  WS-AUDIT-SCAN-SWITCH            PIC X(01)   VALUE "N".
+001350     88  AUDIT-SCAN-AT-END                        VALUE "Y".
+
+001360 PROCEDURE DIVISION.
+001370*****************************************************************
+001380*    0000-MAINLINE                                               *
+001390*****************************************************************
+001400 0000-MAINLINE.
+001410     PERFORM 1000-INITIALIZE
+001420         THRU 1000-EXIT.
+001430     PERFORM 2000-ISSUE-NUMBER
+001440         THRU 2000-EXIT
+001450         UNTIL TC-LAST-ISSUED-NUMBER >= WS-TARGET-NUMBER.
+001460     PERFORM 8000-FINALIZE
+001470         THRU 8000-EXIT.
+001480     STOP RUN.
+      
+001490*****************************************************************
+001500*    1000-INITIALIZE - OPEN FILES, READ THE CONTROL RECORD,      *
+001510*    AND ACCEPT THE SIZE OF THE BLOCK OF NUMBERS TO ISSUE        *
+001520*****************************************************************
+001530 1000-INITIALIZE.
+001540     DISPLAY "EMISSOR DE NUMEROS DE BILHETE/DOCUMENTO.".
+001550     DISPLAY "-----------------------------------------".
+001560     OPEN I-O   TICKET-CONTROL.
+001570     IF WS-TKTCTL-STATUS NOT = "00"
+001580         DISPLAY "INCREMENT: UNABLE TO OPEN TICKET-CONTROL, "
+001590             "STATUS = " WS-TKTCTL-STATUS
+001600         STOP RUN
+001610     END-IF.
+001620     READ TICKET-CONTROL
+001630         AT END
+001640             DISPLAY "INCREMENT: TICKET-CONTROL FILE IS EMPTY, "
+001650                 "RUN THE SETUP STEP FIRST"
+001660             CLOSE TICKET-CONTROL
+001670             STOP RUN
+001680     END-READ.
+001690     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001700     ACCEPT WS-CURRENT-TIME FROM TIME.
+001710     IF TC-RUN-INCOMPLETE
+001720         DISPLAY "INCREMENT: RESUMING INTERRUPTED RUN, LAST "
+001730             "CHECKPOINT WAS " TC-LAST-ISSUED-NUMBER
+001740         MOVE TC-CHECKPOINT-TARGET TO WS-TARGET-NUMBER
+001750         PERFORM 1600-RECOVER-AUDIT-HIGH-WATER
+001760             THRU 1600-EXIT
+001770     ELSE
+001780         DISPLAY "QUANTOS NUMEROS DESEJA EMITIR NESTA EXECUCAO: "
+001790         ACCEPT WS-BLOCK-SIZE-DISP
+001800         MOVE WS-BLOCK-SIZE-DISP TO WS-BLOCK-SIZE
+001810         COMPUTE WS-TARGET-NUMBER =
+001820             TC-LAST-ISSUED-NUMBER + WS-BLOCK-SIZE
+001830             ON SIZE ERROR
+001840                 PERFORM 9999-OVERFLOW-ABORT
+001850                     THRU 9999-EXIT
+001860         END-COMPUTE
+001870         IF WS-TARGET-NUMBER > WS-MAX-TICKET-NUMBER
+001880             PERFORM 9999-OVERFLOW-ABORT
+001890                 THRU 9999-EXIT
+001900         END-IF
+001910         MOVE WS-TARGET-NUMBER TO TC-CHECKPOINT-TARGET
+001920         SET TC-RUN-INCOMPLETE TO TRUE
+001930         PERFORM 1500-REWRITE-CONTROL
+001940             THRU 1500-EXIT
+001950     END-IF.
+001960     OPEN EXTEND TICKET-AUDIT.
+001970     IF WS-TKTAUD-STATUS NOT = "00"
+001980         DISPLAY "INCREMENT: UNABLE TO OPEN TICKET-AUDIT, "
+001990             "STATUS = " WS-TKTAUD-STATUS
+002000         CLOSE TICKET-CONTROL
+002010         STOP RUN
+002020     END-IF.
+002030     OPEN OUTPUT TICKET-RPT.
+002040     IF WS-TKTRPT-STATUS NOT = "00"
+002050         DISPLAY "INCREMENT: UNABLE TO OPEN TICKET-RPT, "
+002060             "STATUS = " WS-TKTRPT-STATUS
+002070         CLOSE TICKET-CONTROL TICKET-AUDIT
+002080         STOP RUN
+002090     END-IF.
+002100     COMPUTE WS-STARTING-NUMBER = TC-LAST-ISSUED-NUMBER + 1.
+002110 1000-EXIT.
+002120     EXIT.
+      
+002130*****************************************************************
+002140*    2000-ISSUE-NUMBER - ISSUE ONE TICKET NUMBER AND LOG IT      *
+002150*****************************************************************
+002160 2000-ISSUE-NUMBER.
+002170     ADD 1 TO TC-LAST-ISSUED-NUMBER.
+002180     MOVE TC-LAST-ISSUED-NUMBER TO WS-TICKET-NUMBER.
+002190     MOVE SPACES TO TA-AUDIT-RECORD.
+002200     MOVE WS-TICKET-NUMBER TO TA-TICKET-NUMBER.
+002210     MOVE WS-CURRENT-DATE TO TA-ISSUE-DATE.
+002220     MOVE WS-CURRENT-TIME TO TA-ISSUE-TIME.
+002230     WRITE TA-AUDIT-RECORD.
+002240     IF WS-TKTAUD-STATUS NOT = "00"
+002250         DISPLAY "INCREMENT: UNABLE TO WRITE TICKET-AUDIT, "
+002260             "STATUS = " WS-TKTAUD-STATUS
+002270         STOP RUN
+002280     END-IF.
+002290     ADD 1 TO WS-LOOP-COUNTER.
+002300     DIVIDE WS-LOOP-COUNTER BY WS-CHECKPOINT-INTERVAL
+002310         GIVING WS-CHECKPOINT-QUOTIENT
+002320         REMAINDER WS-CHECKPOINT-REMAINDER.
+002330     IF WS-CHECKPOINT-REMAINDER = 0
+002340         PERFORM 1500-REWRITE-CONTROL
+002350             THRU 1500-EXIT
+002360     END-IF.
+002370 2000-EXIT.
+002380     EXIT.
+      
+002390*****************************************************************
+002400*    8000-FINALIZE - REWRITE THE CONTROL FILE WITH THE NEW       *
+002410*    HIGH-WATER MARK AND CLOSE THE FILES                         *
+002420*****************************************************************
+002430 8000-FINALIZE.
+002440     MOVE WS-CURRENT-DATE TO TC-LAST-RUN-DATE.
+002450     MOVE WS-CURRENT-TIME TO TC-LAST-RUN-TIME.
+002460     SET TC-RUN-COMPLETE TO TRUE.
+002470     PERFORM 1500-REWRITE-CONTROL
+002480         THRU 1500-EXIT.
+002490     PERFORM 8500-PRINT-TOTALS
+002500         THRU 8500-EXIT.
+002510     CLOSE TICKET-CONTROL
+002520           TICKET-AUDIT
+002530           TICKET-RPT.
+002540 8000-EXIT.
+002550     EXIT.
+
+002560*****************************************************************
+002570*    8500-PRINT-TOTALS - PRINT THE RUN'S TOTALS/STATISTICS       *
+002580*    TRAILER, IN PLACE OF DISPLAYING EACH NUMBER AS IT WAS       *
+002590*    ISSUED                                                     *
+002600*****************************************************************
+002610 8500-PRINT-TOTALS.
+002620     MOVE SPACES TO TICKET-RPT-LINE.
+002630     MOVE "TICKET ISSUANCE RUN TOTALS" TO TICKET-RPT-LINE.
+002640     WRITE TICKET-RPT-LINE.
+002650     MOVE SPACES TO TICKET-RPT-LINE.
+002660     WRITE TICKET-RPT-LINE.
+
+002670     MOVE SPACES TO WS-REPORT-LINE.
+002680     MOVE "STARTING NUMBER......." TO WS-RPT-LABEL.
+002690     MOVE WS-STARTING-NUMBER TO WS-RPT-VALUE.
+002700     WRITE TICKET-RPT-LINE FROM WS-REPORT-LINE.
+
+002710     MOVE SPACES TO WS-REPORT-LINE.
+002720     MOVE "ENDING NUMBER........." TO WS-RPT-LABEL.
+002730     MOVE TC-LAST-ISSUED-NUMBER TO WS-RPT-VALUE.
+002740     WRITE TICKET-RPT-LINE FROM WS-REPORT-LINE.
+
+002750     MOVE SPACES TO WS-REPORT-LINE.
+002760     MOVE "COUNT ISSUED THIS RUN.." TO WS-RPT-LABEL.
+002770     MOVE WS-LOOP-COUNTER TO WS-RPT-VALUE.
+002780     WRITE TICKET-RPT-LINE FROM WS-REPORT-LINE.
+
+002790     MOVE SPACES TO TICKET-RPT-LINE.
+002800     STRING "RUN DATE............... " DELIMITED BY SIZE
+002810         WS-CURRENT-DATE DELIMITED BY SIZE
+002820         INTO TICKET-RPT-LINE
+002830     END-STRING.
+002840     WRITE TICKET-RPT-LINE.
+002850 8500-EXIT.
+002860     EXIT.
+
+002870*****************************************************************
+002880*    9999-OVERFLOW-ABORT - THE REQUESTED RANGE WOULD EXCEED THE  *
+002890*    CAPACITY OF THE CONTROL AND AUDIT RECORDS.  LEAVE THE       *
+002900*    CONTROL FILE UNCHANGED AND STOP RATHER THAN WRAP SILENTLY.  *
+002910*****************************************************************
+002920 9999-OVERFLOW-ABORT.
+002930     DISPLAY "INCREMENT: RANGE EXCEEDS CAPACITY, ABORTING RUN".
+002940     CLOSE TICKET-CONTROL
+002950           TICKET-AUDIT
+002960           TICKET-RPT.
+002970     STOP RUN.
+002980 9999-EXIT.
+002990     EXIT.
+
+003000*****************************************************************
+003010*    1500-REWRITE-CONTROL - TICKET-CONTROL IS ORGANIZATION        *
+003020*    SEQUENTIAL, AND A REWRITE ON A SEQUENTIAL FILE IS ONLY       *
+003030*    VALID IMMEDIATELY AFTER A READ OF THAT SAME RECORD.  THIS    *
+003040*    PARAGRAPH SAVES THE CONTROL RECORD'S CURRENT VALUES, CLOSES  *
+003050*    AND RE-OPENS THE FILE, RE-READS ITS ONE RECORD TO SATISFY    *
+003060*    THAT RULE, RESTORES THE SAVED VALUES OVER THE RE-READ        *
+003070*    COPY, AND ONLY THEN REWRITES - SO EVERY CHECKPOINT AND THE   *
+003080*    FINAL HIGH-WATER-MARK UPDATE ACTUALLY REACH THE FILE ON      *
+003090*    DISK INSTEAD OF FAILING SILENTLY WITH STATUS 43.             *
+003100*****************************************************************
+003110 1500-REWRITE-CONTROL.
+003120     MOVE TC-LAST-ISSUED-NUMBER    TO WS-SAVE-LAST-ISSUED.
+003130     MOVE TC-RUN-STATUS            TO WS-SAVE-RUN-STATUS.
+003140     MOVE TC-CHECKPOINT-TARGET     TO WS-SAVE-CHECKPOINT-TARGET.
+003150     MOVE TC-LAST-RUN-DATE         TO WS-SAVE-LAST-RUN-DATE.
+003160     MOVE TC-LAST-RUN-TIME         TO WS-SAVE-LAST-RUN-TIME.
+003170     CLOSE TICKET-CONTROL.
+003180     OPEN I-O TICKET-CONTROL.
+003190     IF WS-TKTCTL-STATUS NOT = "00"
+003200         DISPLAY "INCREMENT: UNABLE TO RE-OPEN TICKET-CONTROL, "
+003210             "STATUS = " WS-TKTCTL-STATUS
+003220         STOP RUN
+003230     END-IF.
+003240     READ TICKET-CONTROL
+003250         AT END
+003260             DISPLAY "INCREMENT: TICKET-CONTROL RECORD MISSING "
+003270                 "ON CHECKPOINT RE-READ"
+003280             STOP RUN
+003290     END-READ.
+003300     MOVE WS-SAVE-LAST-ISSUED      TO TC-LAST-ISSUED-NUMBER.
+003310     MOVE WS-SAVE-RUN-STATUS       TO TC-RUN-STATUS.
+003320     MOVE WS-SAVE-CHECKPOINT-TARGET TO TC-CHECKPOINT-TARGET.
+003330     MOVE WS-SAVE-LAST-RUN-DATE    TO TC-LAST-RUN-DATE.
+003340     MOVE WS-SAVE-LAST-RUN-TIME    TO TC-LAST-RUN-TIME.
+003350     REWRITE TC-CONTROL-RECORD.
+003360     IF WS-TKTCTL-STATUS NOT = "00"
+003370         DISPLAY "INCREMENT: UNABLE TO REWRITE TICKET-CONTROL, "
+003380             "STATUS = " WS-TKTCTL-STATUS
+003390         STOP RUN
+003400     END-IF.
+003410 1500-EXIT.
+003420     EXIT.
+
+003430*****************************************************************
+003440*    1600-RECOVER-AUDIT-HIGH-WATER - ON A RESUMED RUN, THE       *
+003450*    CONTROL RECORD'S LAST-ISSUED-NUMBER REFLECTS ONLY THE LAST  *
+003460*    CHECKPOINT, BUT TICKET-AUDIT MAY HOLD RECORDS FOR NUMBERS   *
+003470*    ISSUED AFTER THAT CHECKPOINT AND BEFORE THE CRASH.  SCAN    *
+003480*    THE AUDIT TRAIL AND FAST-FORWARD TC-LAST-ISSUED-NUMBER PAST *
+003490*    THE HIGHEST ONE FOUND, SO THOSE NUMBERS ARE NEVER RE-       *
+003500*    ISSUED OR RE-AUDITED.                                       *
+003510*****************************************************************
+003520 1600-RECOVER-AUDIT-HIGH-WATER.
+003530     MOVE ZERO TO WS-RECOVERED-HIGH-NUMBER.
+003540     MOVE "N" TO WS-AUDIT-SCAN-SWITCH.
+003550     OPEN INPUT TICKET-AUDIT.
+003560     IF WS-TKTAUD-STATUS NOT = "00"
+003570         DISPLAY "INCREMENT: UNABLE TO OPEN TICKET-AUDIT FOR "
+003580             "RESTART RECOVERY, STATUS = " WS-TKTAUD-STATUS
+003590         STOP RUN
+003600     END-IF.
+003610     PERFORM 1650-SCAN-AUDIT-RECORD
+003620         THRU 1650-EXIT
+003630         UNTIL AUDIT-SCAN-AT-END.
+003640     CLOSE TICKET-AUDIT.
+003650     IF WS-RECOVERED-HIGH-NUMBER > TC-LAST-ISSUED-NUMBER
+003660         DISPLAY "INCREMENT: AUDIT TRAIL SHOWS NUMBERS ISSUED "
+003670             "PAST LAST CHECKPOINT, FAST-FORWARDING TO "
+003680             WS-RECOVERED-HIGH-NUMBER
+003690         MOVE WS-RECOVERED-HIGH-NUMBER TO TC-LAST-ISSUED-NUMBER
+003700     END-IF.
+003710 1600-EXIT.
+003720     EXIT.
+
+003730*****************************************************************
+003740*    1650-SCAN-AUDIT-RECORD - READ ONE TICKET-AUDIT RECORD AND   *
+003750*    KEEP THE HIGHEST TICKET NUMBER SEEN SO FAR                  *
+003760*****************************************************************
+003770 1650-SCAN-AUDIT-RECORD.
+003780     READ TICKET-AUDIT
+003790         AT END
+003800             MOVE "Y" TO WS-AUDIT-SCAN-SWITCH
+003810             GO TO 1650-EXIT
+003820     END-READ.
+003830     IF TA-TICKET-NUMBER > WS-RECOVERED-HIGH-NUMBER
+003840         MOVE TA-TICKET-NUMBER TO WS-RECOVERED-HIGH-NUMBER
+003850     END-IF.
+003860 1650-EXIT.
+003870     EXIT.
