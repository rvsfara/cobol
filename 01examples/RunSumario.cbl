@@ -0,0 +1,325 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     RUNSUM.
+000030 AUTHOR.         RVSFARA.
+000040 INSTALLATION.   DATA PROCESSING.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                                *
+000090*    NIGHT-CYCLE RUN SUMMARY.                                    *
+000100*                                                                *
+000110*    FINAL STEP OF THE NIGHT-CYCLE JOB STREAM.  ECHOES THE       *
+000120*    CUSTOMER NAME CLEANUP SUMMARY PRODUCED BY IF-EXEMPLO, THEN  *
+000130*    SCANS THE TICKET-AUDIT FILE FOR NUMBERS ISSUED TODAY AND    *
+000140*    REPORTS HOW MANY WERE ISSUED AND THE RANGE ISSUED, SO ONE   *
+000150*    PAGE TELLS THE OPERATOR WHAT THE WHOLE CYCLE DID.           *
+000160*                                                                *
+000170*    MODIFICATION HISTORY.                                       *
+000180*    2026-08-09  RVS  INITIAL VERSION.                           *
+000190*    2026-08-09  RVS  REPORT ACTUAL NIGHT-CYCLE ELAPSED TIME,    *
+000200*                      COMPUTED FROM THE STEP10 START TIME       *
+000210*                      STAMPED ON THE ECHOED CLEANUP SUMMARY AND  *
+000220*                      RUNSUM'S OWN START TIME, INSTEAD OF JUST   *
+000230*                      PRINTING THE RUN DATE.                    *
+000240*****************************************************************
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER.   IBM.
+000280 OBJECT-COMPUTER.   IBM.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT CLEANUP-SUMMARY ASSIGN TO SUMMRPT
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WS-SUMMRPT-STATUS.
+000340     SELECT TICKET-AUDIT ASSIGN TO TKTAUD
+000350         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS WS-TKTAUD-STATUS.
+000370     SELECT RUN-SUMMARY-RPT ASSIGN TO RUNRPT
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-RUNRPT-STATUS.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  CLEANUP-SUMMARY
+000440     RECORDING MODE IS F.
+000450 01  CLEANUP-SUMMARY-LINE            PIC X(80).
+000460
+000470 FD  TICKET-AUDIT
+000480     RECORDING MODE IS F.
+000490     COPY TKTAUD.
+000500
+000510 FD  RUN-SUMMARY-RPT
+000520     RECORDING MODE IS F.
+000530 01  RUN-SUMMARY-LINE                PIC X(80).
+000540
+000550 WORKING-STORAGE SECTION.
+000560*****************************************************************
+000570*    FILE STATUS SWITCHES                                        *
+000580*****************************************************************
+000590 77  WS-SUMMRPT-STATUS               PIC X(02).
+000600 77  WS-TKTAUD-STATUS                PIC X(02).
+000610 77  WS-RUNRPT-STATUS                PIC X(02).
+000620
+000630*****************************************************************
+000640*    END-OF-FILE SWITCHES                                        *
+000650*****************************************************************
+000660 77  WS-SUMMRPT-EOF-SWITCH           PIC X(01)   VALUE "N".
+000670     88  SUMMRPT-AT-END                  VALUE "Y".
+000680 77  WS-TKTAUD-EOF-SWITCH            PIC X(01)   VALUE "N".
+000690     88  TKTAUD-AT-END                   VALUE "Y".
+000700
+000710*****************************************************************
+000720*    TICKET-AUDIT SCAN COUNTERS, FOR TODAY'S ISSUED NUMBERS      *
+000730*    ONLY.  WS-FIRST-TICKET-SWITCH TRACKS WHETHER THE FIRST      *
+000740*    NUMBER FOR TODAY HAS BEEN SEEN YET.                         *
+000750*****************************************************************
+000760 77  WS-TICKETS-TODAY                PIC 9(07)   COMP   VALUE ZERO.
+000770 77  WS-FIRST-TICKET                 PIC S9(09)  COMP-3 VALUE ZERO.
+000780 77  WS-LAST-TICKET                  PIC S9(09)  COMP-3 VALUE ZERO.
+000790 77  WS-FIRST-TICKET-SWITCH          PIC X(01)   VALUE "N".
+000800     88  FIRST-TICKET-SEEN               VALUE "Y".
+000810
+000820*****************************************************************
+000830*    CURRENT DATE, TO SELECT TODAY'S AUDIT RECORDS               *
+000840*****************************************************************
+000850 77  WS-CURRENT-DATE                 PIC X(08).
+000860
+000870*****************************************************************
+000880*    STEP10 START TIME, PULLED OFF THE ECHOED CLEANUP SUMMARY,   *
+000890*    AND RUNSUM'S OWN START TIME, USED AS THE NIGHT-CYCLE'S      *
+000900*    CLOSING TIME, TO COMPUTE ELAPSED TIME WITHOUT SMF.          *
+000910*****************************************************************
+000920 77  WS-CURRENT-TIME                 PIC X(08).
+000930 77  WS-STEP10-START-TIME            PIC X(08)   VALUE ZEROS.
+000940 77  WS-STEP10-TIME-SWITCH           PIC X(01)   VALUE "N".
+000950     88  STEP10-TIME-FOUND               VALUE "Y".
+000960
+000970*****************************************************************
+000980*    ELAPSED-TIME ARITHMETIC WORK AREAS                          *
+000990*****************************************************************
+001000 77  WS-START-HH                     PIC 9(02).
+001010 77  WS-START-MM                     PIC 9(02).
+001020 77  WS-START-SS                     PIC 9(02).
+001030 77  WS-END-HH                       PIC 9(02).
+001040 77  WS-END-MM                       PIC 9(02).
+001050 77  WS-END-SS                       PIC 9(02).
+001060 77  WS-START-SECONDS                PIC 9(07).
+001070 77  WS-END-SECONDS                  PIC 9(07).
+001080 77  WS-ELAPSED-SECONDS              PIC 9(07).
+001090 77  WS-ELAPSED-HH                   PIC 9(02).
+001100 77  WS-ELAPSED-MM                   PIC 9(02).
+001110 77  WS-ELAPSED-SS                   PIC 9(02).
+001120
+001130*****************************************************************
+001140*    LAYOUT OF IF-EXEMPLO'S SUMMARY-RPT TIME LINE, USED TO PICK  *
+001150*    THE STAMPED STEP10 START TIME BACK OFF THE ECHOED LINE -    *
+001160*    MUST MATCH IF-EXEMPLO'S WS-TIME-REPORT-LINE BYTE FOR BYTE.  *
+001170*****************************************************************
+001180 01  WS-TIME-REPORT-LINE.
+001190     05  FILLER                      PIC X(30).
+001200     05  WS-TRPT-LABEL               PIC X(25).
+001210     05  WS-TRPT-TIME                PIC X(08).
+001220     05  FILLER                      PIC X(17).
+001230
+001240*****************************************************************
+001250*    REPORT LINE WORK AREAS                                      *
+001260*****************************************************************
+001270 01  WS-REPORT-LINE.
+001280     05  FILLER                      PIC X(02).
+001290     05  WS-RPT-LABEL                PIC X(25).
+001300     05  WS-RPT-COUNT                PIC ZZZ,ZZ9.
+001310     05  FILLER                      PIC X(48).
+001320 01  WS-EDITED-NUMBER                PIC Z(9)9.
+001330
+001340 PROCEDURE DIVISION.
+001350*****************************************************************
+001360*    0000-MAINLINE                                               *
+001370*****************************************************************
+001380 0000-MAINLINE.
+001390     PERFORM 1000-INITIALIZE
+001400         THRU 1000-EXIT.
+001410     PERFORM 2000-ECHO-CLEANUP-LINE
+001420         THRU 2000-EXIT
+001430         UNTIL SUMMRPT-AT-END.
+001440     PERFORM 3000-SCAN-TICKET-AUDIT
+001450         THRU 3000-EXIT
+001460         UNTIL TKTAUD-AT-END.
+001470     PERFORM 7000-COMPUTE-ELAPSED-TIME
+001480         THRU 7000-EXIT.
+001490     PERFORM 8000-FINALIZE
+001500         THRU 8000-EXIT.
+001510     STOP RUN.
+001520
+001530*****************************************************************
+001540*    1000-INITIALIZE - OPEN THE THREE FILES AND PRIME THE READS  *
+001550*****************************************************************
+001560 1000-INITIALIZE.
+001570     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001580     ACCEPT WS-CURRENT-TIME FROM TIME.
+001590     OPEN INPUT  CLEANUP-SUMMARY.
+001600     IF WS-SUMMRPT-STATUS NOT = "00"
+001610         DISPLAY "RUNSUM: UNABLE TO OPEN CLEANUP-SUMMARY, "
+001620             "STATUS = " WS-SUMMRPT-STATUS
+001630         STOP RUN
+001640     END-IF.
+001650     OPEN INPUT  TICKET-AUDIT.
+001660     IF WS-TKTAUD-STATUS NOT = "00"
+001670         DISPLAY "RUNSUM: UNABLE TO OPEN TICKET-AUDIT, "
+001680             "STATUS = " WS-TKTAUD-STATUS
+001690         CLOSE CLEANUP-SUMMARY
+001700         STOP RUN
+001710     END-IF.
+001720     OPEN OUTPUT RUN-SUMMARY-RPT.
+001730     IF WS-RUNRPT-STATUS NOT = "00"
+001740         DISPLAY "RUNSUM: UNABLE TO OPEN RUN-SUMMARY-RPT, "
+001750             "STATUS = " WS-RUNRPT-STATUS
+001760         CLOSE CLEANUP-SUMMARY TICKET-AUDIT
+001770         STOP RUN
+001780     END-IF.
+001790 1000-EXIT.
+001800     EXIT.
+001810
+001820*****************************************************************
+001830*    2000-ECHO-CLEANUP-LINE - COPY THE CLEANUP SUMMARY REPORT    *
+001840*    INTO THE RUN SUMMARY REPORT, LINE FOR LINE                  *
+001850*****************************************************************
+001860 2000-ECHO-CLEANUP-LINE.
+001870     READ CLEANUP-SUMMARY
+001880         AT END
+001890             MOVE "Y" TO WS-SUMMRPT-EOF-SWITCH
+001900             GO TO 2000-EXIT
+001910     END-READ.
+001920     MOVE CLEANUP-SUMMARY-LINE TO WS-TIME-REPORT-LINE.
+001930     IF WS-TRPT-LABEL = "STEP10 START TIME....."
+001940         MOVE WS-TRPT-TIME TO WS-STEP10-START-TIME
+001950         SET STEP10-TIME-FOUND TO TRUE
+001960     END-IF.
+001970     WRITE RUN-SUMMARY-LINE FROM CLEANUP-SUMMARY-LINE.
+001980 2000-EXIT.
+001990     EXIT.
+002000
+002010*****************************************************************
+002020*    3000-SCAN-TICKET-AUDIT - COUNT AND RANGE TODAY'S ISSUED     *
+002030*    TICKET NUMBERS FROM THE AUDIT TRAIL                         *
+002040*****************************************************************
+002050 3000-SCAN-TICKET-AUDIT.
+002060     READ TICKET-AUDIT
+002070         AT END
+002080             MOVE "Y" TO WS-TKTAUD-EOF-SWITCH
+002090             GO TO 3000-EXIT
+002100     END-READ.
+002110     IF TA-ISSUE-DATE = WS-CURRENT-DATE
+002120         ADD 1 TO WS-TICKETS-TODAY
+002130         IF NOT FIRST-TICKET-SEEN
+002140             MOVE TA-TICKET-NUMBER TO WS-FIRST-TICKET
+002150             SET FIRST-TICKET-SEEN TO TRUE
+002160         END-IF
+002170         MOVE TA-TICKET-NUMBER TO WS-LAST-TICKET
+002180     END-IF.
+002190 3000-EXIT.
+002200     EXIT.
+002210
+002220*****************************************************************
+002230*    7000-COMPUTE-ELAPSED-TIME - TURN IF-EXEMPLO'S STAMPED       *
+002240*    STEP10 START TIME AND RUNSUM'S OWN START TIME (THE LAST     *
+002250*    TIMESTAMP TAKEN IN THE NIGHT-CYCLE) INTO AN HH:MM:SS         *
+002260*    ELAPSED FIGURE FOR THE WHOLE CYCLE.  IF THE TIME LINE WAS    *
+002270*    NOT FOUND ON THE CLEANUP SUMMARY (AN OLDER-FORMAT SUMMRPT    *
+002280*    OR A SKIPPED STEP10), 8000-FINALIZE PRINTS NO ELAPSED-TIME   *
+002290*    LINE AT ALL.                                                 *
+002300*****************************************************************
+002310 7000-COMPUTE-ELAPSED-TIME.
+002320     IF NOT STEP10-TIME-FOUND
+002330         GO TO 7000-EXIT
+002340     END-IF.
+002350     MOVE WS-STEP10-START-TIME(1:2) TO WS-START-HH.
+002360     MOVE WS-STEP10-START-TIME(3:2) TO WS-START-MM.
+002370     MOVE WS-STEP10-START-TIME(5:2) TO WS-START-SS.
+002380     MOVE WS-CURRENT-TIME(1:2)      TO WS-END-HH.
+002390     MOVE WS-CURRENT-TIME(3:2)      TO WS-END-MM.
+002400     MOVE WS-CURRENT-TIME(5:2)      TO WS-END-SS.
+002410     COMPUTE WS-START-SECONDS =
+002420         (WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS.
+002430     COMPUTE WS-END-SECONDS =
+002440         (WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS.
+002450     IF WS-END-SECONDS < WS-START-SECONDS
+002460         ADD 86400 TO WS-END-SECONDS
+002470     END-IF.
+002480     COMPUTE WS-ELAPSED-SECONDS =
+002490         WS-END-SECONDS - WS-START-SECONDS.
+002500     COMPUTE WS-ELAPSED-HH = WS-ELAPSED-SECONDS / 3600.
+002510     COMPUTE WS-ELAPSED-MM =
+002520         (WS-ELAPSED-SECONDS - (WS-ELAPSED-HH * 3600)) / 60.
+002530     COMPUTE WS-ELAPSED-SS =
+002540         WS-ELAPSED-SECONDS - (WS-ELAPSED-HH * 3600)
+002550             - (WS-ELAPSED-MM * 60).
+002560 7000-EXIT.
+002570     EXIT.
+002580
+002590*****************************************************************
+002600*    8000-FINALIZE - APPEND THE TICKET-ISSUANCE SECTION AND      *
+002610*    CLOSE THE FILES                                             *
+002620*****************************************************************
+002630 8000-FINALIZE.
+002640     MOVE SPACES TO RUN-SUMMARY-LINE.
+002650     WRITE RUN-SUMMARY-LINE.
+002660     MOVE SPACES TO RUN-SUMMARY-LINE.
+002670     MOVE "TICKET ISSUANCE SUMMARY" TO RUN-SUMMARY-LINE.
+002680     WRITE RUN-SUMMARY-LINE.
+002690     MOVE SPACES TO RUN-SUMMARY-LINE.
+002700     WRITE RUN-SUMMARY-LINE.
+002710
+002720     MOVE SPACES TO WS-REPORT-LINE.
+002730     MOVE "TICKETS ISSUED TODAY...." TO WS-RPT-LABEL.
+002740     MOVE WS-TICKETS-TODAY TO WS-RPT-COUNT.
+002750     WRITE RUN-SUMMARY-LINE FROM WS-REPORT-LINE.
+002760
+002770     IF FIRST-TICKET-SEEN
+002780         MOVE SPACES TO RUN-SUMMARY-LINE
+002790         MOVE WS-FIRST-TICKET TO WS-EDITED-NUMBER
+002800         STRING "FIRST NUMBER ISSUED....  " DELIMITED BY SIZE
+002810             WS-EDITED-NUMBER DELIMITED BY SIZE
+002820             INTO RUN-SUMMARY-LINE
+002830         END-STRING
+002840         WRITE RUN-SUMMARY-LINE
+002850
+002860         MOVE SPACES TO RUN-SUMMARY-LINE
+002870         MOVE WS-LAST-TICKET TO WS-EDITED-NUMBER
+002880         STRING "LAST NUMBER ISSUED.....  " DELIMITED BY SIZE
+002890             WS-EDITED-NUMBER DELIMITED BY SIZE
+002900             INTO RUN-SUMMARY-LINE
+002910         END-STRING
+002920         WRITE RUN-SUMMARY-LINE
+002930     ELSE
+002940         MOVE SPACES TO RUN-SUMMARY-LINE
+002950         MOVE "NO TICKETS ISSUED TODAY" TO RUN-SUMMARY-LINE
+002960         WRITE RUN-SUMMARY-LINE
+002970     END-IF.
+002980
+002990     MOVE SPACES TO RUN-SUMMARY-LINE.
+003000     WRITE RUN-SUMMARY-LINE.
+003010     MOVE SPACES TO RUN-SUMMARY-LINE.
+003020     STRING "RUN COMPLETED.......... " DELIMITED BY SIZE
+003030         WS-CURRENT-DATE DELIMITED BY SIZE
+003040         INTO RUN-SUMMARY-LINE
+003050     END-STRING.
+003060     WRITE RUN-SUMMARY-LINE.
+003070
+003080     IF STEP10-TIME-FOUND
+003090         MOVE SPACES TO RUN-SUMMARY-LINE
+003100         STRING "ELAPSED TIME........... " DELIMITED BY SIZE
+003110             WS-ELAPSED-HH DELIMITED BY SIZE
+003120             ":" DELIMITED BY SIZE
+003130             WS-ELAPSED-MM DELIMITED BY SIZE
+003140             ":" DELIMITED BY SIZE
+003150             WS-ELAPSED-SS DELIMITED BY SIZE
+003160             INTO RUN-SUMMARY-LINE
+003170         END-STRING
+003180         WRITE RUN-SUMMARY-LINE
+003190     END-IF.
+003200
+003210     CLOSE CLEANUP-SUMMARY
+003220           TICKET-AUDIT
+003230           RUN-SUMMARY-RPT.
+003240 8000-EXIT.
+003250     EXIT.
