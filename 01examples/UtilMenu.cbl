@@ -0,0 +1,98 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     UTILMENU.
+000030 AUTHOR.         RVSFARA.
+000040 INSTALLATION.   DATA PROCESSING.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                                *
+000090*    BATCH UTILITIES MENU.                                      *
+000100*                                                                *
+000110*    OPERATOR FRONT END FOR THE SHOP'S BATCH UTILITIES.  READS  *
+000120*    A SELECTION FROM SYSIN, DISPLAYS IT TO THE OPERATOR, AND    *
+000130*    CALLS THE CHOSEN UTILITY BY PROGRAM-ID.  SAVES THE          *
+000140*    OPERATOR FROM HAVING TO KNOW THE RAW PROGRAM-IDS OR KEEP    *
+000150*    SEPARATE JCL MEMBERS FOR EACH ONE.                          *
+000160*                                                                *
+000170*    EACH UTILITY ENDS ITS OWN RUN WITH STOP RUN, SO CONTROL     *
+000180*    DOES NOT RETURN TO THE MENU AFTER IT IS CALLED - THAT IS    *
+000190*    EXPECTED.  ONE EXECUTION OF THIS MENU LAUNCHES ONE          *
+000200*    UTILITY; RESUBMIT THE STEP TO PICK A DIFFERENT ONE.         *
+000210*    THE CALLING JCL MUST ALLOCATE THE DD NAMES FOR WHICHEVER    *
+000220*    UTILITY MIGHT BE CHOSEN.                                    *
+000230*                                                                *
+000240*    MODIFICATION HISTORY.                                       *
+000250*    2026-08-09  RVS  INITIAL VERSION.                           *
+000260*****************************************************************
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER.   IBM.
+000300 OBJECT-COMPUTER.   IBM.
+000310 DATA DIVISION.
+000320 WORKING-STORAGE SECTION.
+000330*****************************************************************
+000340*    OPERATOR SELECTION AND ITS VALID VALUES                     *
+000350*****************************************************************
+000360 77  WS-SELECTION                    PIC 9(01)   VALUE ZERO.
+000370     88  SEL-NAME-CLEANUP                        VALUE 1.
+000380     88  SEL-TICKET-ISSUE                        VALUE 2.
+000390     88  SEL-RECONCILE                           VALUE 3.
+000400     88  SEL-QUIT                                VALUE 9.
+000410     88  SEL-IS-VALID                    VALUES 1 2 3 9.
+000420
+000430 77  WS-VALID-SWITCH                 PIC X(01)   VALUE "N".
+000440     88  SELECTION-IS-VALID                      VALUE "Y".
+000450
+000460 PROCEDURE DIVISION.
+000470*****************************************************************
+000480*    0000-MAINLINE                                               *
+000490*****************************************************************
+000500 0000-MAINLINE.
+000510     PERFORM 2000-GET-SELECTION
+000520         THRU 2000-EXIT
+000530         UNTIL SELECTION-IS-VALID.
+000540     PERFORM 3000-DISPATCH
+000550         THRU 3000-EXIT.
+000560     STOP RUN.
+000570
+000580*****************************************************************
+000590*    2000-GET-SELECTION - DISPLAY THE MENU AND ACCEPT AND        *
+000600*    VALIDATE THE OPERATOR'S CHOICE, REPROMPTING ON AN INVALID   *
+000610*    ENTRY                                                       *
+000620*****************************************************************
+000630 2000-GET-SELECTION.
+000640     DISPLAY "BATCH UTILITIES MENU".
+000650     DISPLAY "-----------------------------------------".
+000660     DISPLAY "  1.  CUSTOMER NAME CLEANUP (IF-EXEMPLO)".
+000670     DISPLAY "  2.  TICKET NUMBER ISSUANCE (INCREMENT)".
+000680     DISPLAY "  3.  TICKET CONTROL RECONCILIATION (TKTRECON)".
+000690     DISPLAY "  9.  QUIT - NO UTILITY SELECTED".
+000700     DISPLAY "ENTER YOUR SELECTION: ".
+000710     ACCEPT WS-SELECTION.
+000720     IF SEL-IS-VALID
+000730         SET SELECTION-IS-VALID TO TRUE
+000740     ELSE
+000750         DISPLAY "UTILMENU: INVALID SELECTION, TRY AGAIN."
+000760     END-IF.
+000770 2000-EXIT.
+000780     EXIT.
+000790
+000800*****************************************************************
+000810*    3000-DISPATCH - CALL THE UTILITY THE OPERATOR CHOSE         *
+000820*****************************************************************
+000830 3000-DISPATCH.
+000840     EVALUATE TRUE
+000850         WHEN SEL-NAME-CLEANUP
+000860             DISPLAY "UTILMENU: LAUNCHING IF-EXEMPLO..."
+000870             CALL "IF-EXEMPLO"
+000880         WHEN SEL-TICKET-ISSUE
+000890             DISPLAY "UTILMENU: LAUNCHING INCREMENT..."
+000900             CALL "INCREMENT"
+000910         WHEN SEL-RECONCILE
+000920             DISPLAY "UTILMENU: LAUNCHING TKTRECON..."
+000930             CALL "TKTRECON"
+000940         WHEN SEL-QUIT
+000950             DISPLAY "UTILMENU: NO UTILITY SELECTED, ENDING."
+000960     END-EVALUATE.
+000970 3000-EXIT.
+000980     EXIT.
