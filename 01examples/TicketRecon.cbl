@@ -0,0 +1,313 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     TKTRECON.
+000030 AUTHOR.         RVSFARA.
+000040 INSTALLATION.   DATA PROCESSING.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                                *
+000090*    TICKET/DOCUMENT-NUMBER RECONCILIATION.                     *
+000100*                                                                *
+000110*    STANDALONE MAINTENANCE RUN THAT PROVES THE TICKET-AUDIT     *
+000120*    TRAIL AGREES WITH THE TICKET-CONTROL HIGH-WATER MARK.       *
+000130*    THE AUDIT FILE IS SORTED ON ENTRY SO THE NUMBERS CAN BE     *
+000140*    WALKED IN SEQUENCE; ANY GAP OR DUPLICATE IN THE SEQUENCE    *
+000150*    IS FLAGGED, AND THE HIGHEST NUMBER ON THE AUDIT TRAIL IS    *
+000160*    COMPARED AGAINST THE CONTROL FILE'S HIGH-WATER MARK.  AN    *
+000170*    AUDIT-TRAIL REPORT IS PRINTED, BROKEN OUT BY ISSUE DATE.    *
+000180*                                                                *
+000190*    MODIFICATION HISTORY.                                       *
+000200*    2026-08-09  RVS  INITIAL VERSION.                           *
+000210*****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER.   IBM.
+000250 OBJECT-COMPUTER.   IBM.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT TICKET-CONTROL ASSIGN TO TKTCTL
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS WS-TKTCTL-STATUS.
+000310     SELECT TICKET-AUDIT ASSIGN TO TKTAUD
+000320         ORGANIZATION IS SEQUENTIAL
+000330         FILE STATUS IS WS-TKTAUD-STATUS.
+000340     SELECT SORT-WORK ASSIGN TO SRTWORK.
+000350     SELECT RECON-RPT ASSIGN TO RECONRPT
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-RECONRPT-STATUS.
+
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  TICKET-CONTROL
+000410     RECORDING MODE IS F.
+000420     COPY TKTCTL.
+
+000430 FD  TICKET-AUDIT
+000440     RECORDING MODE IS F.
+000450     COPY TKTAUD.
+
+000460 SD  SORT-WORK.
+000470     COPY TKTAUD REPLACING
+000472         ==TA-AUDIT-RECORD== BY ==SW-AUDIT-RECORD==
+000480         ==TA-TICKET-NUMBER== BY ==SW-TICKET-NUMBER==
+000485         ==TA-ISSUE-DATE== BY ==SW-ISSUE-DATE==
+000490         ==TA-ISSUE-TIME== BY ==SW-ISSUE-TIME==.
+
+000510 FD  RECON-RPT
+000520     RECORDING MODE IS F.
+000530 01  RECON-RPT-LINE                  PIC X(80).
+
+000540 WORKING-STORAGE SECTION.
+000550*****************************************************************
+000560*    FILE STATUS SWITCHES                                        *
+000570*****************************************************************
+000580 77  WS-TKTCTL-STATUS                PIC X(02).
+000590 77  WS-TKTAUD-STATUS                PIC X(02).
+000600 77  WS-RECONRPT-STATUS              PIC X(02).
+
+000610*****************************************************************
+000620*    END-OF-SORTED-FILE SWITCH                                   *
+000630*****************************************************************
+000640 77  WS-SORT-EOF-SWITCH              PIC X(01)   VALUE "N".
+000650     88  SORT-AT-END                     VALUE "Y".
+
+000660*****************************************************************
+000670*    GAP/DUPLICATE-DETECTION WORK AREAS                          *
+000680*****************************************************************
+000690 77  WS-EXPECTED-NUMBER           PIC S9(09) COMP-3 VALUE ZERO.
+000700 77  WS-PRIOR-NUMBER              PIC S9(09) COMP-3 VALUE ZERO.
+000710 77  WS-FIRST-RECORD-SWITCH       PIC X(01)  VALUE "Y".
+000720     88  FIRST-RECORD                   VALUE "Y".
+000730 77  WS-HIGHEST-NUMBER            PIC S9(09) COMP-3 VALUE ZERO.
+000740 77  WS-RECORD-COUNT              PIC 9(07)  COMP   VALUE ZERO.
+000750 77  WS-GAP-COUNT                 PIC 9(07)  COMP   VALUE ZERO.
+000760 77  WS-DUPLICATE-COUNT           PIC 9(07)  COMP   VALUE ZERO.
+
+000770*****************************************************************
+000780*    DATE CONTROL-BREAK WORK AREAS                               *
+000790*****************************************************************
+000800 77  WS-PRIOR-DATE                PIC X(08)  VALUE SPACES.
+000810 77  WS-DATE-COUNT                PIC 9(07)  COMP   VALUE ZERO.
+
+000820*****************************************************************
+000830*    EDITED NUMBER AND REPORT LINE WORK AREAS                    *
+000840*****************************************************************
+000850 01  WS-EDITED-NUMBER                PIC Z(9)9.
+000860 01  WS-DETAIL-LINE.
+000870     05  FILLER                      PIC X(02).
+000880     05  WS-DTL-LABEL                PIC X(20).
+000890     05  WS-DTL-VALUE                PIC X(12).
+000900     05  FILLER                      PIC X(46).
+000910 01  WS-REPORT-LINE.
+000920     05  FILLER                      PIC X(02).
+000930     05  WS-RPT-LABEL                PIC X(25).
+000940     05  WS-RPT-COUNT                PIC ZZZ,ZZ9.
+000950     05  FILLER                      PIC X(48).
+
+000960 PROCEDURE DIVISION.
+000970*****************************************************************
+000980*    0000-MAINLINE                                               *
+000990*****************************************************************
+001000 0000-MAINLINE.
+001005     PERFORM 1000-INITIALIZE
+001006         THRU 1000-EXIT.
+001010     SORT SORT-WORK
+001020         ON ASCENDING KEY SW-TICKET-NUMBER
+001030         USING TICKET-AUDIT
+001040         OUTPUT PROCEDURE IS 2000-SCAN-SORTED-AUDIT
+001050             THRU 2000-EXIT.
+001080     PERFORM 7000-PRINT-RECONCILIATION
+001090         THRU 7000-EXIT.
+001100     PERFORM 8000-FINALIZE
+001110         THRU 8000-EXIT.
+001120     STOP RUN.
+
+001130*****************************************************************
+001140*    1000-INITIALIZE - OPEN THE CONTROL FILE AND THE REPORT      *
+001150*****************************************************************
+001160 1000-INITIALIZE.
+001170     OPEN INPUT  TICKET-CONTROL.
+001180     IF WS-TKTCTL-STATUS NOT = "00"
+001190         DISPLAY "TKTRECON: UNABLE TO OPEN TICKET-CONTROL, "
+001200             "STATUS = " WS-TKTCTL-STATUS
+001210         STOP RUN
+001220     END-IF.
+001230     READ TICKET-CONTROL
+001240         AT END
+001250             DISPLAY "TKTRECON: TICKET-CONTROL FILE IS EMPTY"
+001260             CLOSE TICKET-CONTROL
+001270             STOP RUN
+001280     END-READ.
+001290     OPEN OUTPUT RECON-RPT.
+001300     IF WS-RECONRPT-STATUS NOT = "00"
+001310         DISPLAY "TKTRECON: UNABLE TO OPEN RECON-RPT, "
+001320             "STATUS = " WS-RECONRPT-STATUS
+001330         CLOSE TICKET-CONTROL
+001340         STOP RUN
+001350     END-IF.
+001360 1000-EXIT.
+001370     EXIT.
+
+001380*****************************************************************
+001390*    2000-SCAN-SORTED-AUDIT - SORT OUTPUT PROCEDURE.  WALKS THE  *
+001400*    AUDIT TRAIL IN ASCENDING TICKET-NUMBER ORDER, COUNTING      *
+001410*    RECORDS BY ISSUE DATE AND FLAGGING GAPS AND DUPLICATES      *
+001420*****************************************************************
+001430 2000-SCAN-SORTED-AUDIT.
+001440     PERFORM 2100-RETURN-SORTED-RECORD
+001450         THRU 2100-EXIT.
+001460     PERFORM 2200-PROCESS-SORTED-RECORD
+001470         THRU 2200-EXIT
+001480         UNTIL SORT-AT-END.
+001490     IF NOT FIRST-RECORD
+001500         PERFORM 2300-PRINT-DATE-BREAK
+001510             THRU 2300-EXIT
+001520     END-IF.
+001530 2000-EXIT.
+001540     EXIT.
+
+001550*****************************************************************
+001560*    2100-RETURN-SORTED-RECORD - RETURN THE NEXT SORTED RECORD   *
+001570*****************************************************************
+001580 2100-RETURN-SORTED-RECORD.
+001590     RETURN SORT-WORK
+001600         AT END
+001610             MOVE "Y" TO WS-SORT-EOF-SWITCH
+001620     END-RETURN.
+001630 2100-EXIT.
+001640     EXIT.
+
+001650*****************************************************************
+001660*    2200-PROCESS-SORTED-RECORD - COMPARE EACH TICKET NUMBER TO  *
+001670*    THE ONE EXPECTED NEXT, FLAGGING GAPS AND DUPLICATES, AND    *
+001680*    ROLL THE COUNT UP BY ISSUE DATE                             *
+001690*****************************************************************
+001700 2200-PROCESS-SORTED-RECORD.
+001710     ADD 1 TO WS-RECORD-COUNT.
+001720     IF SW-TICKET-NUMBER > WS-HIGHEST-NUMBER
+001730         MOVE SW-TICKET-NUMBER TO WS-HIGHEST-NUMBER
+001740     END-IF.
+001750     IF FIRST-RECORD
+001760         MOVE "N" TO WS-FIRST-RECORD-SWITCH
+001770         MOVE SW-ISSUE-DATE TO WS-PRIOR-DATE
+001780     ELSE
+001790         IF SW-TICKET-NUMBER = WS-PRIOR-NUMBER
+001800             ADD 1 TO WS-DUPLICATE-COUNT
+001810             MOVE SPACES TO RECON-RPT-LINE
+001820             MOVE SW-TICKET-NUMBER TO WS-EDITED-NUMBER
+001830             STRING "DUPLICATE NUMBER....... " DELIMITED BY SIZE
+001840                 WS-EDITED-NUMBER DELIMITED BY SIZE
+001850                 INTO RECON-RPT-LINE
+001860             END-STRING
+001870             WRITE RECON-RPT-LINE
+001880         ELSE
+001890             IF SW-TICKET-NUMBER NOT = WS-EXPECTED-NUMBER
+001900                 ADD 1 TO WS-GAP-COUNT
+001910                 MOVE SPACES TO RECON-RPT-LINE
+001920                 MOVE SW-TICKET-NUMBER TO WS-EDITED-NUMBER
+001930                 STRING "GAP BEFORE NUMBER.... " DELIMITED BY SIZE
+001940                     WS-EDITED-NUMBER DELIMITED BY SIZE
+001950                     INTO RECON-RPT-LINE
+001960                 END-STRING
+001970                 WRITE RECON-RPT-LINE
+001980             END-IF
+001990         END-IF
+002000         IF SW-ISSUE-DATE NOT = WS-PRIOR-DATE
+002010             PERFORM 2300-PRINT-DATE-BREAK
+002020                 THRU 2300-EXIT
+002030             MOVE SW-ISSUE-DATE TO WS-PRIOR-DATE
+002040         END-IF
+002050     END-IF.
+002060     ADD 1 TO WS-DATE-COUNT.
+002070     MOVE SW-TICKET-NUMBER TO WS-PRIOR-NUMBER.
+002080     COMPUTE WS-EXPECTED-NUMBER = SW-TICKET-NUMBER + 1.
+002090     PERFORM 2100-RETURN-SORTED-RECORD
+002100         THRU 2100-EXIT.
+002110 2200-EXIT.
+002120     EXIT.
+
+002130*****************************************************************
+002140*    2300-PRINT-DATE-BREAK - PRINT THE COUNT OF NUMBERS ISSUED   *
+002150*    ON ONE DATE AND RESET THE DATE COUNTER                      *
+002160*****************************************************************
+002170 2300-PRINT-DATE-BREAK.
+002180     MOVE SPACES TO WS-DETAIL-LINE.
+002190     STRING "ISSUED ON " DELIMITED BY SIZE
+002200         WS-PRIOR-DATE DELIMITED BY SIZE
+002210         INTO WS-DTL-LABEL
+002220     END-STRING.
+002230     MOVE WS-DATE-COUNT TO WS-RPT-COUNT OF WS-REPORT-LINE.
+002240     MOVE SPACES TO RECON-RPT-LINE.
+002250     MOVE WS-DTL-LABEL TO WS-RPT-LABEL OF WS-REPORT-LINE.
+002260     WRITE RECON-RPT-LINE FROM WS-REPORT-LINE.
+002270     MOVE ZERO TO WS-DATE-COUNT.
+002280 2300-EXIT.
+002290     EXIT.
+
+002300*****************************************************************
+002310*    7000-PRINT-RECONCILIATION - COMPARE THE AUDIT TRAIL'S       *
+002320*    HIGHEST NUMBER TO THE CONTROL FILE'S HIGH-WATER MARK AND    *
+002330*    PRINT THE OVERALL RESULT                                    *
+002340*****************************************************************
+002350 7000-PRINT-RECONCILIATION.
+002360     MOVE SPACES TO RECON-RPT-LINE.
+002370     WRITE RECON-RPT-LINE.
+002380     MOVE SPACES TO RECON-RPT-LINE.
+002390     MOVE "TICKET RECONCILIATION RESULT" TO RECON-RPT-LINE.
+002400     WRITE RECON-RPT-LINE.
+002410     MOVE SPACES TO RECON-RPT-LINE.
+002420     WRITE RECON-RPT-LINE.
+
+002430     MOVE SPACES TO WS-REPORT-LINE.
+002440     MOVE "AUDIT RECORDS READ......." TO WS-RPT-LABEL.
+002450     MOVE WS-RECORD-COUNT TO WS-RPT-COUNT.
+002460     WRITE RECON-RPT-LINE FROM WS-REPORT-LINE.
+
+002470     MOVE SPACES TO WS-REPORT-LINE.
+002480     MOVE "GAPS FOUND..............." TO WS-RPT-LABEL.
+002490     MOVE WS-GAP-COUNT TO WS-RPT-COUNT.
+002500     WRITE RECON-RPT-LINE FROM WS-REPORT-LINE.
+
+002510     MOVE SPACES TO WS-REPORT-LINE.
+002520     MOVE "DUPLICATES FOUND........." TO WS-RPT-LABEL.
+002530     MOVE WS-DUPLICATE-COUNT TO WS-RPT-COUNT.
+002540     WRITE RECON-RPT-LINE FROM WS-REPORT-LINE.
+
+002550     MOVE SPACES TO WS-DETAIL-LINE.
+002560     MOVE "HIGHEST AUDITED NUMBER" TO WS-DTL-LABEL.
+002570     MOVE WS-HIGHEST-NUMBER TO WS-EDITED-NUMBER.
+002580     MOVE WS-EDITED-NUMBER TO WS-DTL-VALUE.
+002590     MOVE SPACES TO RECON-RPT-LINE.
+002600     MOVE WS-DETAIL-LINE TO RECON-RPT-LINE.
+002610     WRITE RECON-RPT-LINE.
+
+002620     MOVE SPACES TO WS-DETAIL-LINE.
+002630     MOVE "CONTROL HIGH-WATER MARK" TO WS-DTL-LABEL.
+002640     MOVE TC-LAST-ISSUED-NUMBER TO WS-EDITED-NUMBER.
+002650     MOVE WS-EDITED-NUMBER TO WS-DTL-VALUE.
+002660     MOVE SPACES TO RECON-RPT-LINE.
+002670     MOVE WS-DETAIL-LINE TO RECON-RPT-LINE.
+002680     WRITE RECON-RPT-LINE.
+
+002690     MOVE SPACES TO RECON-RPT-LINE.
+002700     IF WS-HIGHEST-NUMBER = TC-LAST-ISSUED-NUMBER
+002710         AND WS-GAP-COUNT = ZERO
+002720         AND WS-DUPLICATE-COUNT = ZERO
+002730         MOVE "RECONCILIATION: CLEAN - NO EXCEPTIONS FOUND"
+002740             TO RECON-RPT-LINE
+002750     ELSE
+002760         MOVE "RECONCILIATION: EXCEPTIONS FOUND - SEE ABOVE"
+002770             TO RECON-RPT-LINE
+002780     END-IF.
+002790     WRITE RECON-RPT-LINE.
+002800 7000-EXIT.
+002810     EXIT.
+
+002820*****************************************************************
+002830*    8000-FINALIZE - CLOSE THE FILES                             *
+002840*****************************************************************
+002850 8000-FINALIZE.
+002860     CLOSE TICKET-CONTROL
+002870           RECON-RPT.
+002880 8000-EXIT.
+002890     EXIT.
