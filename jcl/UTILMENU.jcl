@@ -0,0 +1,45 @@
+//UTILMENU JOB  (ACCTNO),'RVSFARA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//*                                                               *
+//*  UTILMENU - OPERATOR-SELECTABLE BATCH UTILITIES MENU.         *
+//*                                                               *
+//*  SYSIN CARRIES THE OPERATOR'S SELECTION (1, 2, 3, OR 9) AND   *
+//*  ALL DD NAMES FOR ALL THREE UTILITIES ARE ALLOCATED SO ANY    *
+//*  ONE OF THEM CAN BE LAUNCHED.  THE STEP ENDS WHEN THE CHOSEN  *
+//*  UTILITY FINISHES - RESUBMIT TO PICK A DIFFERENT ONE.         *
+//*                                                               *
+//*  MODIFICATION HISTORY.                                        *
+//*  2026-08-09  RVS  INITIAL VERSION.                            *
+//*****************************************************************
+//*
+//STEP10   EXEC PGM=UTILMENU
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//*
+//*        DD NAMES FOR SELECTION 1 - IF-EXEMPLO
+//CUSTIN   DD   DSN=PRD.CUSTOMER.NAMES.INTAKE,DISP=SHR
+//CUSTMAST DD   DSN=PRD.CUSTOMER.MASTER,DISP=OLD
+//CUSTOUT  DD   DSN=PRD.CUSTOMER.NAMES.CLEAN,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//CUSTEXC  DD   DSN=PRD.CUSTOMER.NAMES.EXCEPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(2,2),RLSE)
+//SUMMRPT  DD   DSN=&&CLEANRPT,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//*
+//*        DD NAMES FOR SELECTION 2 - INCREMENT
+//TKTCTL   DD   DSN=PRD.TICKET.CONTROL,DISP=OLD
+//TKTAUD   DD   DSN=PRD.TICKET.AUDIT,DISP=MOD
+//TKTRPT   DD   SYSOUT=*
+//*
+//*        DD NAMES FOR SELECTION 3 - TKTRECON
+//SRTWORK  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RECONRPT DD   SYSOUT=*
+//*
+//SYSIN    DD   *
+1
+/*
+//SYSOUT   DD   SYSOUT=*
+//
