@@ -0,0 +1,60 @@
+//NITECYCL JOB  (ACCTNO),'RVSFARA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//*                                                               *
+//*  NITECYCL - NIGHTLY CUSTOMER NAME CLEANUP / TICKET ISSUANCE   *
+//*  JOB STREAM.                                                  *
+//*                                                               *
+//*  STEP10  RUNS IF-EXEMPLO TO NORMALIZE THE DAY'S CUSTOMER      *
+//*          NAME INTAKE, PRODUCE AN EXCEPTION LISTING, AND      *
+//*          REFRESH THE CUSTOMER MASTER WITH THE CLEANED NAMES.  *
+//*  STEP20  RUNS INCREMENT TO ISSUE THE NEXT BLOCK OF TICKET     *
+//*          NUMBERS, BUT ONLY IF STEP10 DID NOT COME BACK WITH   *
+//*          MORE REJECTS THAN THE SHOP WILL TOLERATE.            *
+//*  STEP30  ALWAYS RUNS AND PRINTS THE ONE-PAGE RUN SUMMARY.     *
+//*                                                               *
+//*  MODIFICATION HISTORY.                                        *
+//*  2026-08-09  RVS  INITIAL VERSION.                            *
+//*  2026-08-09  RVS  ADDED CUSTMAST DD TO STEP10 FOR THE MASTER  *
+//*                    FILE UPDATE MODE.  IF THE MASTER FILE IS   *
+//*                    EVER UNAVAILABLE THIS DD CAN BE REMOVED    *
+//*                    AND IF-EXEMPLO WILL RUN NAME CLEANUP ONLY. *
+//*  2026-08-09  RVS  STEP20'S COND WAS BACKWARDS - IT WAS BEING  *
+//*                    BYPASSED ON A CLEAN RUN AND RUNNING ON A   *
+//*                    BAD ONE.  CORRECTED TO COND=(8,GE,STEP10), *
+//*                    WHICH BYPASSES STEP20 ONLY WHEN STEP10     *
+//*                    RETURNED 8 (REJECTS OVER THRESHOLD).       *
+//*****************************************************************
+//*
+//STEP10   EXEC PGM=IF-EXEMPLO
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//CUSTIN   DD   DSN=PRD.CUSTOMER.NAMES.INTAKE,DISP=SHR
+//CUSTMAST DD   DSN=PRD.CUSTOMER.MASTER,DISP=OLD
+//CUSTOUT  DD   DSN=PRD.CUSTOMER.NAMES.CLEAN,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//CUSTEXC  DD   DSN=PRD.CUSTOMER.NAMES.EXCEPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(2,2),RLSE)
+//SUMMRPT  DD   DSN=&&CLEANRPT,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP20   EXEC PGM=INCREMENT,COND=(8,GE,STEP10)
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//TKTCTL   DD   DSN=PRD.TICKET.CONTROL,DISP=OLD
+//TKTAUD   DD   DSN=PRD.TICKET.AUDIT,DISP=MOD
+//TKTRPT   DD   SYSOUT=*
+//SYSIN    DD   *
+000000200
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP30   EXEC PGM=RUNSUM,COND=EVEN
+//STEPLIB  DD   DSN=PRD.COBOL.LOADLIB,DISP=SHR
+//SUMMRPT  DD   DSN=&&CLEANRPT,DISP=(OLD,DELETE)
+//TKTAUD   DD   DSN=PRD.TICKET.AUDIT,DISP=SHR
+//RUNRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
