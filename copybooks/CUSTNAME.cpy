@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      *  CUSTNAME.CPY                                                  *
+      *                                                                *
+      *  CUSTOMER NAME-MASTER RECORD LAYOUT.  SHARED BY ANY PROGRAM     *
+      *  THAT READS, WRITES, OR MAINTAINS A CUSTOMER NAME RECORD SO     *
+      *  THE SHOP HAS ONE RECORD SHAPE RATHER THAN A SEPARATE ONE       *
+      *  PER PROGRAM.  COPY WITH REPLACING TO GIVE EACH COPY OF THE     *
+      *  RECORD A UNIQUE 01-LEVEL AND PREFIX, E.G.                      *
+      *                                                                *
+      *      COPY CUSTNAME REPLACING ==CN-== BY ==CNI-==.               *
+      *                                                                *
+      *  AUTHOR.     RVSFARA.                                          *
+      *  WRITTEN.    2026-08-09.                                       *
+      *                                                                *
+      *  MODIFICATION HISTORY.                                         *
+      *  2026-08-09  RVS  INITIAL VERSION.                             *
+      ******************************************************************
+       01  CN-RECORD.
+           05  CN-CUSTOMER-ID              PIC X(10).
+           05  CN-CUSTOMER-NAME            PIC X(30).
+           05  FILLER                      PIC X(10).
