@@ -0,0 +1,28 @@
+      ******************************************************************
+      *                                                                *
+      *  CUSTREJ.CPY                                                   *
+      *                                                                *
+      *  EXCEPTION-LISTING RECORD LAYOUT FOR CUSTOMER NAME REJECTS.     *
+      *  ONE RECORD IS WRITTEN FOR EVERY CUSTOMER-NAMES INPUT RECORD    *
+      *  THAT FAILS VALIDATION SO THE REASON IS ON PAPER RATHER THAN    *
+      *  JUST FALLING THROUGH TO THE WELCOME MESSAGE.                   *
+      *                                                                *
+      *  AUTHOR.     RVSFARA.                                          *
+      *  WRITTEN.    2026-08-09.                                       *
+      *                                                                *
+      *  MODIFICATION HISTORY.                                         *
+      *  2026-08-09  RVS  INITIAL VERSION.                             *
+      *  2026-08-09  RVS  ADDED CE-CUSTOMER-ID SO A REJECT CAN BE      *
+      *                      TRACED BACK TO ITS INPUT RECORD EVEN      *
+      *                      WHEN THE NAME ITSELF IS THE DEFECT.       *
+      *  2026-08-09  RVS  WIDENED CE-REASON-TEXT TO X(36) - THE        *
+      *                      MASTER-ID-NOT-FOUND REASON TEXT WAS ONE   *
+      *                      BYTE TOO LONG FOR X(35) AND WAS BEING     *
+      *                      SILENTLY TRUNCATED ON EVERY SUCH REJECT.  *
+      ******************************************************************
+       01  CE-EXCEPTION-RECORD.
+           05  CE-CUSTOMER-ID              PIC X(10).
+           05  CE-CUSTOMER-NAME            PIC X(30).
+           05  CE-REASON-CODE              PIC X(02).
+           05  CE-REASON-TEXT              PIC X(36).
+           05  FILLER                      PIC X(02).
