@@ -0,0 +1,31 @@
+      ******************************************************************
+      *                                                                *
+      *  TKTCTL.CPY                                                    *
+      *                                                                *
+      *  TICKET/DOCUMENT-NUMBER CONTROL RECORD.  ONE RECORD HOLDS THE   *
+      *  HIGH-WATER MARK - THE LAST NUMBER ACTUALLY ISSUED - SO THE     *
+      *  NEXT RUN KNOWS WHERE TO PICK UP NUMBERING FROM.  TC-RUN-       *
+      *  STATUS AND TC-CHECKPOINT-TARGET LET A RESTARTED RUN RESUME     *
+      *  AN INTERRUPTED BLOCK FROM THE LAST CHECKPOINTED NUMBER,        *
+      *  WITHOUT REISSUING OR SKIPPING NUMBERS.                         *
+      *                                                                *
+      *  AUTHOR.     RVSFARA.                                          *
+      *  WRITTEN.    2026-08-09.                                       *
+      *                                                                *
+      *  MODIFICATION HISTORY.                                         *
+      *  2026-08-09  RVS  INITIAL VERSION.                             *
+      *  2026-08-09  RVS  ADDED TC-RUN-STATUS AND                      *
+      *                      TC-CHECKPOINT-TARGET FOR RESTART/         *
+      *                      CHECKPOINT RECOVERY.                      *
+      *  2026-08-09  RVS  CONVERTED NUMERIC FIELDS TO COMP-3 TO        *
+      *                      HANDLE MONTH-END BATCH VOLUMES.           *
+      ******************************************************************
+       01  TC-CONTROL-RECORD.
+           05  TC-LAST-ISSUED-NUMBER       PIC S9(09)  COMP-3.
+           05  TC-RUN-STATUS               PIC X(01).
+               88  TC-RUN-COMPLETE                 VALUE "C".
+               88  TC-RUN-INCOMPLETE               VALUE "I".
+           05  TC-CHECKPOINT-TARGET        PIC S9(09)  COMP-3.
+           05  TC-LAST-RUN-DATE            PIC X(08).
+           05  TC-LAST-RUN-TIME            PIC X(08).
+           05  FILLER                      PIC X(10).
