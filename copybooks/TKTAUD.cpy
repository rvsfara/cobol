@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      *  TKTAUD.CPY                                                    *
+      *                                                                *
+      *  TICKET/DOCUMENT-NUMBER AUDIT RECORD.  ONE RECORD IS WRITTEN    *
+      *  FOR EVERY NUMBER ISSUED BY THE NUMBERING RUN, WITH THE DATE    *
+      *  AND TIME IT WAS ISSUED, SO THE FULL SEQUENCE CAN BE PROVEN     *
+      *  UNBROKEN LATER.                                                *
+      *                                                                *
+      *  AUTHOR.     RVSFARA.                                          *
+      *  WRITTEN.    2026-08-09.                                       *
+      *                                                                *
+      *  MODIFICATION HISTORY.                                         *
+      *  2026-08-09  RVS  INITIAL VERSION.                             *
+      *  2026-08-09  RVS  CONVERTED TA-TICKET-NUMBER TO COMP-3 TO      *
+      *                      MATCH THE CONTROL RECORD.                 *
+      ******************************************************************
+       01  TA-AUDIT-RECORD.
+           05  TA-TICKET-NUMBER            PIC S9(09)  COMP-3.
+           05  TA-ISSUE-DATE               PIC X(08).
+           05  TA-ISSUE-TIME               PIC X(08).
+           05  FILLER                      PIC X(07).
